@@ -0,0 +1,8 @@
+    *> --- DD-CALLBACK-BLOCK-FACE ---
+    *> Linkage for block Callback-Face programs, invoked via
+    *> SetCallback-BlockFace/FACE-PTR to ask whether a block state presents
+    *> a solid face in the given direction (used for e.g. redstone/piston
+    *> adjacency and occlusion checks).
+    01 LK-BLOCK-STATE            BINARY-LONG.
+    01 LK-FACE                   PIC X(8).
+    01 LK-RESULT                 BINARY-LONG.
