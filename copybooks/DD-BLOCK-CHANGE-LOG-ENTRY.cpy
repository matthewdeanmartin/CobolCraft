@@ -0,0 +1,14 @@
+    *> --- DD-BLOCK-CHANGE-LOG-ENTRY ---
+    *> One row appended to the block-change audit log by BlockChangeLog-Append:
+    *> position, the state before/after the change, the acting player (if
+    *> any, e.g. a redstone/physics-driven change has no player), and when
+    *> it happened. PREFIX is replaced per call site.
+    01 PREFIX-LOG-ENTRY.
+        02 PREFIX-LOG-POSITION.
+            03 PREFIX-LOG-POSITION-X    BINARY-LONG.
+            03 PREFIX-LOG-POSITION-Y    BINARY-LONG.
+            03 PREFIX-LOG-POSITION-Z    BINARY-LONG.
+        02 PREFIX-LOG-OLD-STATE         BINARY-LONG.
+        02 PREFIX-LOG-NEW-STATE         BINARY-LONG.
+        02 PREFIX-LOG-PLAYER-UUID       PIC X(16).
+        02 PREFIX-LOG-TIMESTAMP         BINARY-LONG UNSIGNED.
