@@ -0,0 +1,11 @@
+    *> --- DD-BLOCK-METADATA ---
+    *> Per-state-ID metadata consulted by break-time and sound-effect code
+    *> (hardness, the tool needed to break it "in a reasonable time", and
+    *> the break/place sound events). PREFIX is replaced per call site.
+    01 PREFIX-METADATA.
+        02 PREFIX-METADATA-HARDNESS        FLOAT-SHORT.
+        02 PREFIX-METADATA-TOOL            PIC X(32).
+        02 PREFIX-METADATA-REQUIRES-TOOL   PIC X(1).
+        02 PREFIX-METADATA-BREAK-SOUND     PIC X(64).
+        02 PREFIX-METADATA-PLACE-SOUND     PIC X(64).
+        02 PREFIX-METADATA-REDSTONE-ONLY   PIC X(1).
