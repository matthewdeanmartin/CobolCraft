@@ -0,0 +1,20 @@
+    *> --- DD-TEXT-COMPONENT ---
+    *> A chat text component, richer than a flat text+color string: style
+    *> flags, a translatable key as an alternative to literal text, and
+    *> optional click/hover event compounds, matching the fields vanilla
+    *> server plugins commonly set on outgoing chat/system messages.
+01 PREFIX-COMPONENT.
+    02 PREFIX-TEXT               PIC X(256).
+    02 PREFIX-TEXT-LEN           BINARY-LONG UNSIGNED.
+    02 PREFIX-COLOR              PIC X(16).
+    02 PREFIX-BOLD               PIC X(1).
+    02 PREFIX-ITALIC             PIC X(1).
+    02 PREFIX-UNDERLINED         PIC X(1).
+    02 PREFIX-TRANSLATE          PIC X(128).
+    02 PREFIX-TRANSLATE-LEN      BINARY-LONG UNSIGNED.
+    02 PREFIX-CLICK-ACTION       PIC X(32).
+    02 PREFIX-CLICK-VALUE        PIC X(256).
+    02 PREFIX-CLICK-VALUE-LEN    BINARY-LONG UNSIGNED.
+    02 PREFIX-HOVER-ACTION       PIC X(32).
+    02 PREFIX-HOVER-VALUE        PIC X(256).
+    02 PREFIX-HOVER-VALUE-LEN    BINARY-LONG UNSIGNED.
