@@ -0,0 +1,14 @@
+    *> --- DD-BLOCK-CALLBACK-CACHE ---
+    *> One RegisterBlock-* program's state-ID-to-callback wiring, keyed by
+    *> the "minecraft:block" registry version it was computed against.
+    *> BLOCK-FAMILY is a short tag the owning RegisterBlock-* program
+    *> assigns itself (e.g. "DOOR-IRON", "DOOR-WOOD") and knows how to
+    *> turn back into the right SetCallback-Block*/Blocks-SetMetadata
+    *> calls without re-scanning the registry.
+01 PREFIX-CACHE.
+    02 PREFIX-CACHE-VERSION         BINARY-LONG.
+    02 PREFIX-CACHE-ENTRY-COUNT     BINARY-LONG UNSIGNED.
+    02 PREFIX-CACHE-ENTRY OCCURS 4096 TIMES.
+        03 PREFIX-CACHE-STATE-ID        BINARY-LONG.
+        03 PREFIX-CACHE-BLOCK-FAMILY    PIC X(16).
+        03 PREFIX-CACHE-REDSTONE-ONLY   PIC X(1).
