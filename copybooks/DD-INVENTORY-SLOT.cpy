@@ -0,0 +1,8 @@
+    *> --- DD-INVENTORY-SLOT ---
+    *> A single inventory-slot payload: item registry id, stack count and
+    *> its encoded data-component (NBT) blob. PREFIX is replaced per
+    *> call site, e.g. DROPPED-ITEM (used under a 01 ...-SLOT group).
+    02 PREFIX-SLOT-ID           BINARY-LONG.
+    02 PREFIX-SLOT-COUNT        BINARY-LONG UNSIGNED.
+    02 PREFIX-SLOT-NBT-LENGTH   BINARY-SHORT UNSIGNED.
+    02 PREFIX-SLOT-NBT-DATA     PIC X(32000).
