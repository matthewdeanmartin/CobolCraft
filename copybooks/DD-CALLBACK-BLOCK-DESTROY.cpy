@@ -0,0 +1,9 @@
+    *> --- DD-CALLBACK-BLOCK-DESTROY ---
+    *> Linkage for block Callback-Destroy programs, invoked via
+    *> SetCallback-BlockDestroy/DESTROY-PTR when a player breaks a block.
+    01 LK-PLAYER                BINARY-LONG UNSIGNED.
+    01 LK-POSITION.
+        02 LK-POSITION-X         BINARY-LONG.
+        02 LK-POSITION-Y         BINARY-LONG.
+        02 LK-POSITION-Z         BINARY-LONG.
+    01 LK-FACE                  PIC X(8).
