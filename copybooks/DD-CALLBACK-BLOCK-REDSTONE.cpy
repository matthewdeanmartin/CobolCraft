@@ -0,0 +1,10 @@
+    *> --- DD-CALLBACK-BLOCK-REDSTONE ---
+    *> Linkage for block Callback-Redstone programs, invoked via
+    *> SetCallback-BlockRedstone/REDSTONE-PTR from the server-tick redstone
+    *> propagation pass whenever the computed power level at a position
+    *> crosses the powered/unpowered threshold.
+    01 LK-POSITION.
+        02 LK-POSITION-X         BINARY-LONG.
+        02 LK-POSITION-Y         BINARY-LONG.
+        02 LK-POSITION-Z         BINARY-LONG.
+    01 LK-POWERED                PIC X(1).
