@@ -0,0 +1,10 @@
+    *> --- DD-BLOCK-STATE ---
+    *> A decoded block-state description: the block's registry name plus
+    *> its blockstate properties (e.g. "half" -> "upper", "open" -> "true").
+    *> PREFIX is replaced per call site, e.g. CLICKED, OTHER-HALF.
+    01 PREFIX-DESCRIPTION.
+        02 PREFIX-NAME             PIC X(64).
+        02 PREFIX-PROPERTY-COUNT   BINARY-LONG UNSIGNED.
+        02 PREFIX-PROPERTY OCCURS 16 TIMES.
+            03 PREFIX-PROPERTY-KEY    PIC X(32).
+            03 PREFIX-PROPERTY-VALUE  PIC X(16).
