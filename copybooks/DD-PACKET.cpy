@@ -0,0 +1,6 @@
+    *> --- DD-PACKET ---
+    *> Common packet-header fields shared by every SendPacket-* program.
+    *> IDENTIFIER is replaced at COPY time with the packet's registry name,
+    *> e.g. "play/clientbound/minecraft:system_chat".
+    01 PACKET-NAME              PIC X(64)       VALUE IDENTIFIER.
+    01 PACKET-ID                BINARY-LONG.
