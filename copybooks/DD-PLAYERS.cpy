@@ -0,0 +1,15 @@
+    *> --- DD-PLAYERS ---
+    *> In-memory player table. LK-PLAYER / BLOCK-ID style indices are
+    *> 1-based subscripts into these parallel tables.
+    01 MAX-PLAYERS               BINARY-LONG UNSIGNED VALUE 1024.
+    01 PLAYER-COUNT               BINARY-LONG UNSIGNED.
+    01 PLAYER-TABLE.
+        02 PLAYER-ENTRY OCCURS 1024 TIMES INDEXED BY PLAYER-IDX.
+            03 PLAYER-CLIENT       BINARY-LONG UNSIGNED.
+            03 PLAYER-UUID         PIC X(16).
+            03 PLAYER-USERNAME     PIC X(16).
+            03 PLAYER-GAMEMODE     BINARY-LONG UNSIGNED.
+            03 PLAYER-OP           PIC X(1).
+            03 PLAYER-POSITION-X   FLOAT-LONG.
+            03 PLAYER-POSITION-Y   FLOAT-LONG.
+            03 PLAYER-POSITION-Z   FLOAT-LONG.
