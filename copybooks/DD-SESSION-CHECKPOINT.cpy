@@ -0,0 +1,10 @@
+    *> --- DD-SESSION-CHECKPOINT ---
+    *> A player's last-known position/gamemode, persisted keyed by player
+    *> UUID so a reconnect after a network blip can resume from here
+    *> instead of from whatever the last full world-save captured.
+01 PREFIX-CHECKPOINT.
+    02 PREFIX-CHECKPOINT-UUID         PIC X(16).
+    02 PREFIX-CHECKPOINT-POSITION-X   FLOAT-LONG.
+    02 PREFIX-CHECKPOINT-POSITION-Y   FLOAT-LONG.
+    02 PREFIX-CHECKPOINT-POSITION-Z   FLOAT-LONG.
+    02 PREFIX-CHECKPOINT-GAMEMODE     BINARY-LONG UNSIGNED.
