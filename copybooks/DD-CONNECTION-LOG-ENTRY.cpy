@@ -0,0 +1,11 @@
+    *> --- DD-CONNECTION-LOG-ENTRY ---
+    *> One durable record of a client completing the login-acknowledged
+    *> transition: which client slot, which player UUID/username, the
+    *> source address if known, and when it happened, so staff have an
+    *> actual audit trail of who connected and when.
+01 PREFIX-LOG-ENTRY.
+    02 PREFIX-LOG-TIMESTAMP      BINARY-LONG UNSIGNED.
+    02 PREFIX-LOG-CLIENT         BINARY-LONG UNSIGNED.
+    02 PREFIX-LOG-PLAYER-UUID    PIC X(16).
+    02 PREFIX-LOG-USERNAME       PIC X(16).
+    02 PREFIX-LOG-ADDRESS        PIC X(46).
