@@ -0,0 +1,12 @@
+    *> --- DD-CLIENTS ---
+    *> In-memory connection table. LK-CLIENT is a 1-based subscript into
+    *> these parallel tables, valid from the moment a TCP connection is
+    *> accepted through disconnect.
+    01 MAX-CLIENTS               BINARY-LONG UNSIGNED VALUE 1024.
+    01 CLIENT-COUNT              BINARY-LONG UNSIGNED.
+    01 CLIENT-TABLE.
+        02 CLIENT-ENTRY OCCURS 1024 TIMES INDEXED BY CLIENT-IDX.
+            03 CLIENT-STATE          BINARY-LONG UNSIGNED.
+            03 CLIENT-PLAYER         BINARY-LONG UNSIGNED.
+            03 CLIENT-ADDRESS        PIC X(46).
+            03 CLIENT-STATE-SINCE    BINARY-LONG UNSIGNED.
