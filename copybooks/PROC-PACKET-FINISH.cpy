@@ -0,0 +1,25 @@
+    *> --- PROC-PACKET-FINISH ---
+    *> Shared packet-send tail: compress PAYLOAD when it crosses the
+    *> configured compression threshold (the vanilla "set compression"
+    *> handshake), then hand off to SendPacket/SendPacket-Compressed.
+    *> Callers must declare PAYLOAD/PAYLOADPOS/PAYLOADLEN (as already
+    *> required by PROC-PACKET-INIT) plus COMPRESSION-THRESHOLD,
+    *> COMPRESSED-PAYLOAD and COMPRESSED-PAYLOADLEN before this COPY.
+    CALL "Compression-GetThreshold" USING COMPRESSION-THRESHOLD
+    IF COMPRESSION-THRESHOLD >= 0
+        *> Once compression is negotiated, every packet must use the
+        *> two-VarInt compressed-packet framing, even packets under the
+        *> threshold - those are sent with Data Length = 0, meaning
+        *> "payload follows uncompressed", never the plain framing.
+        IF PAYLOADLEN >= COMPRESSION-THRESHOLD
+            CALL "Zlib-Compress" USING PAYLOAD PAYLOADLEN
+                COMPRESSED-PAYLOAD COMPRESSED-PAYLOADLEN
+            CALL "SendPacket-Compressed" USING LK-CLIENT PACKET-ID
+                PAYLOADLEN COMPRESSED-PAYLOAD COMPRESSED-PAYLOADLEN
+        ELSE
+            CALL "SendPacket-Compressed" USING LK-CLIENT PACKET-ID
+                ZERO PAYLOAD PAYLOADLEN
+        END-IF
+    ELSE
+        CALL "SendPacket" USING LK-CLIENT PACKET-ID PAYLOAD PAYLOADLEN
+    END-IF
