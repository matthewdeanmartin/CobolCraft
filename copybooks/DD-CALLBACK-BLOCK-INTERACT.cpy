@@ -0,0 +1,14 @@
+    *> --- DD-CALLBACK-BLOCK-INTERACT ---
+    *> Linkage for block Callback-Interact programs, invoked via
+    *> SetCallback-BlockInteract/INTERACT-PTR when a player right-clicks a block.
+    01 LK-PLAYER                BINARY-LONG UNSIGNED.
+    01 LK-ITEM-NAME              PIC X(64).
+    01 LK-POSITION.
+        02 LK-POSITION-X         BINARY-LONG.
+        02 LK-POSITION-Y         BINARY-LONG.
+        02 LK-POSITION-Z         BINARY-LONG.
+    01 LK-FACE                  PIC X(8).
+    01 LK-CURSOR.
+        02 LK-CURSOR-X           FLOAT-SHORT.
+        02 LK-CURSOR-Y           FLOAT-SHORT.
+        02 LK-CURSOR-Z           FLOAT-SHORT.
