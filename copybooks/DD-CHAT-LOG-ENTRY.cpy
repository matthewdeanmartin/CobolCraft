@@ -0,0 +1,16 @@
+    *> --- DD-CHAT-LOG-ENTRY ---
+    *> One durable record of an outgoing system-chat message: when it was
+    *> sent, which delivery position it used, and the flattened text (the
+    *> literal text, or the translate key when the component had no
+    *> literal text), so staff coming online can replay recent history.
+    *> PREFIX-LOG-SENDER-UUID is LOW-VALUES for server-originated
+    *> messages (everything SendPacket-SystemChat sends today, until a
+    *> serverbound player-chat packet handler exists) and is here so the
+    *> end-of-day activity report has somewhere to attribute a message to
+    *> once one exists.
+01 PREFIX-LOG-ENTRY.
+    02 PREFIX-LOG-TIMESTAMP      BINARY-LONG UNSIGNED.
+    02 PREFIX-LOG-SENDER-UUID    PIC X(16).
+    02 PREFIX-LOG-POSITION       PIC X(16).
+    02 PREFIX-LOG-TEXT           PIC X(256).
+    02 PREFIX-LOG-TEXT-LEN       BINARY-LONG UNSIGNED.
