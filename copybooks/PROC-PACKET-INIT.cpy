@@ -0,0 +1,4 @@
+    *> --- PROC-PACKET-INIT ---
+    *> Shared packet-send bootstrap: resolve PACKET-NAME to the current
+    *> PACKET-ID for this connection's protocol mapping.
+    CALL "Registries-Lookup" USING "minecraft:packet" PACKET-NAME PACKET-ID
