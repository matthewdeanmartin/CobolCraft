@@ -1,3 +1,4 @@
+       >>SOURCE FORMAT FREE
 *> --- RegisterBlock-Trapdoor ---
 IDENTIFICATION DIVISION.
 PROGRAM-ID. RegisterBlock-Trapdoor.
@@ -7,36 +8,105 @@ WORKING-STORAGE SECTION.
     01 BLOCK-REGISTRY           BINARY-LONG.
     01 INTERACT-PTR             PROGRAM-POINTER.
     01 FACE-PTR                 PROGRAM-POINTER.
+    01 REDSTONE-PTR             PROGRAM-POINTER.
     01 BLOCK-COUNT              BINARY-LONG UNSIGNED.
     01 BLOCK-ID                 BINARY-LONG UNSIGNED.
     01 BLOCK-TYPE               PIC X(64).
+    01 BLOCK-NAME               PIC X(64).
     01 BLOCK-MINIMUM-STATE-ID   BINARY-LONG.
     01 BLOCK-MAXIMUM-STATE-ID   BINARY-LONG.
     01 STATE-ID                 BINARY-LONG.
+    01 REDSTONE-ONLY-FLAG       PIC X(1).
+    01 BLOCK-FAMILY-VALUE       PIC X(16).
+    COPY DD-BLOCK-METADATA REPLACING LEADING ==PREFIX== BY ==TRAPDOOR==.
+    01 CACHE-FILE-NAME          PIC X(128) VALUE "cache/block-callback-trapdoor.dat".
+    01 CURRENT-REGISTRY-VERSION BINARY-LONG.
+    01 CACHE-LOAD-OK            PIC X(1).
+    01 CACHE-INDEX              BINARY-LONG UNSIGNED.
+    COPY DD-BLOCK-CALLBACK-CACHE REPLACING LEADING ==PREFIX== BY ==TRAPDOOR==.
 
 PROCEDURE DIVISION.
     CALL "Registries-LookupRegistry" USING "minecraft:block" BLOCK-REGISTRY
+    CALL "Registries-GetVersion" USING "minecraft:block" CURRENT-REGISTRY-VERSION
 
     SET INTERACT-PTR TO ENTRY "Callback-Interact"
     SET FACE-PTR TO ENTRY "Callback-Face"
+    SET REDSTONE-PTR TO ENTRY "Callback-Redstone"
+
+    *> Skip the registry scan entirely when a cache from the same block
+    *> registry version is already on disk.
+    CALL "BlockCallbackCache-Load" USING CACHE-FILE-NAME TRAPDOOR-CACHE CACHE-LOAD-OK
+    IF CACHE-LOAD-OK = "Y" AND TRAPDOOR-CACHE-VERSION = CURRENT-REGISTRY-VERSION
+        PERFORM VARYING CACHE-INDEX FROM 1 BY 1 UNTIL CACHE-INDEX > TRAPDOOR-CACHE-ENTRY-COUNT
+            MOVE TRAPDOOR-CACHE-STATE-ID(CACHE-INDEX) TO STATE-ID
+            MOVE TRAPDOOR-CACHE-REDSTONE-ONLY(CACHE-INDEX) TO REDSTONE-ONLY-FLAG
+            MOVE TRAPDOOR-CACHE-BLOCK-FAMILY(CACHE-INDEX) TO BLOCK-FAMILY-VALUE
+            PERFORM Apply-Trapdoor-Metadata
+            PERFORM Apply-Trapdoor-Callbacks
+        END-PERFORM
+        GOBACK
+    END-IF
 
     *> Loop over all blocks and register the callback for each matching block type
+    MOVE 0 TO TRAPDOOR-CACHE-ENTRY-COUNT
     CALL "Registries-EntryCount" USING BLOCK-REGISTRY BLOCK-COUNT
     PERFORM VARYING BLOCK-ID FROM 0 BY 1 UNTIL BLOCK-ID >= BLOCK-COUNT
         CALL "Blocks-GetType" USING BLOCK-ID BLOCK-TYPE
-        *> TODO check for trapdoor block type (e.g., iron trapdoors cannot be opened by clicking)
         IF BLOCK-TYPE = "minecraft:trapdoor"
+            *> Iron trapdoors (and anything else flagged redstone-only) cannot
+            *> be hand-opened, the same way vanilla blocks their Callback-Interact.
+            CALL "Blocks-GetName" USING BLOCK-ID BLOCK-NAME
+            IF BLOCK-NAME = "minecraft:iron_trapdoor"
+                MOVE "Y" TO REDSTONE-ONLY-FLAG
+                MOVE "TRAPDOOR-IRON" TO BLOCK-FAMILY-VALUE
+            ELSE
+                MOVE "N" TO REDSTONE-ONLY-FLAG
+                MOVE "TRAPDOOR-WOOD" TO BLOCK-FAMILY-VALUE
+            END-IF
+            PERFORM Apply-Trapdoor-Metadata
+
             CALL "Blocks-GetStateIds" USING BLOCK-ID BLOCK-MINIMUM-STATE-ID BLOCK-MAXIMUM-STATE-ID
             PERFORM VARYING STATE-ID FROM BLOCK-MINIMUM-STATE-ID BY 1 UNTIL STATE-ID > BLOCK-MAXIMUM-STATE-ID
-                CALL "SetCallback-BlockInteract" USING STATE-ID INTERACT-PTR
-                CALL "SetCallback-BlockFace" USING STATE-ID FACE-PTR
+                PERFORM Apply-Trapdoor-Callbacks
+                IF TRAPDOOR-CACHE-ENTRY-COUNT < 4096
+                    ADD 1 TO TRAPDOOR-CACHE-ENTRY-COUNT
+                    MOVE STATE-ID TO TRAPDOOR-CACHE-STATE-ID(TRAPDOOR-CACHE-ENTRY-COUNT)
+                    MOVE REDSTONE-ONLY-FLAG TO TRAPDOOR-CACHE-REDSTONE-ONLY(TRAPDOOR-CACHE-ENTRY-COUNT)
+                    MOVE BLOCK-FAMILY-VALUE TO TRAPDOOR-CACHE-BLOCK-FAMILY(TRAPDOOR-CACHE-ENTRY-COUNT)
+                END-IF
             END-PERFORM
-            *> TODO set metadata
         END-IF
     END-PERFORM
 
+    MOVE CURRENT-REGISTRY-VERSION TO TRAPDOOR-CACHE-VERSION
+    CALL "BlockCallbackCache-Save" USING CACHE-FILE-NAME TRAPDOOR-CACHE
+
     GOBACK.
 
+    Apply-Trapdoor-Metadata.
+        IF REDSTONE-ONLY-FLAG = "Y"
+            MOVE 5.0 TO TRAPDOOR-METADATA-HARDNESS
+            MOVE "minecraft:pickaxe" TO TRAPDOOR-METADATA-TOOL
+            MOVE "Y" TO TRAPDOOR-METADATA-REQUIRES-TOOL
+            MOVE "minecraft:block.iron_trapdoor.break" TO TRAPDOOR-METADATA-BREAK-SOUND
+            MOVE "minecraft:block.iron_trapdoor.place" TO TRAPDOOR-METADATA-PLACE-SOUND
+        ELSE
+            MOVE 3.0 TO TRAPDOOR-METADATA-HARDNESS
+            MOVE SPACES TO TRAPDOOR-METADATA-TOOL
+            MOVE "N" TO TRAPDOOR-METADATA-REQUIRES-TOOL
+            MOVE "minecraft:block.wooden_trapdoor.break" TO TRAPDOOR-METADATA-BREAK-SOUND
+            MOVE "minecraft:block.wooden_trapdoor.place" TO TRAPDOOR-METADATA-PLACE-SOUND
+        END-IF
+        MOVE REDSTONE-ONLY-FLAG TO TRAPDOOR-METADATA-REDSTONE-ONLY.
+
+    Apply-Trapdoor-Callbacks.
+        IF REDSTONE-ONLY-FLAG NOT = "Y"
+            CALL "SetCallback-BlockInteract" USING STATE-ID INTERACT-PTR
+        END-IF
+        CALL "SetCallback-BlockFace" USING STATE-ID FACE-PTR
+        CALL "SetCallback-BlockRedstone" USING STATE-ID REDSTONE-PTR
+        CALL "Blocks-SetMetadata" USING STATE-ID TRAPDOOR-METADATA.
+
     *> --- Callback-Interact ---
     IDENTIFICATION DIVISION.
     PROGRAM-ID. Callback-Interact.
@@ -47,12 +117,15 @@ PROCEDURE DIVISION.
         01 BLOCK-STATE              BINARY-LONG.
         COPY DD-BLOCK-STATE REPLACING LEADING ==PREFIX== BY ==CURRENT==.
         01 OPEN-VALUE               PIC X(16).
+        01 OLD-BLOCK-STATE          BINARY-LONG.
+        COPY DD-BLOCK-CHANGE-LOG-ENTRY REPLACING LEADING ==PREFIX== BY ==CHANGE==.
     LINKAGE SECTION.
         COPY DD-CALLBACK-BLOCK-INTERACT.
 
     PROCEDURE DIVISION USING LK-PLAYER LK-ITEM-NAME LK-POSITION LK-FACE LK-CURSOR.
         *> Obtain the current block state description
         CALL "World-GetBlock" USING LK-POSITION BLOCK-STATE
+        MOVE BLOCK-STATE TO OLD-BLOCK-STATE
         CALL "Blocks-ToDescription" USING BLOCK-STATE CURRENT-DESCRIPTION
 
         *> Toggle the "open" property
@@ -68,10 +141,61 @@ PROCEDURE DIVISION.
         CALL "Blocks-FromDescription" USING CURRENT-DESCRIPTION BLOCK-STATE
         CALL "World-SetBlock" USING PLAYER-CLIENT(LK-PLAYER) LK-POSITION BLOCK-STATE
 
+        *> Audit the change so grief can be traced back to the acting player
+        MOVE LK-POSITION TO CHANGE-LOG-POSITION
+        MOVE OLD-BLOCK-STATE TO CHANGE-LOG-OLD-STATE
+        MOVE BLOCK-STATE TO CHANGE-LOG-NEW-STATE
+        MOVE PLAYER-UUID(LK-PLAYER) TO CHANGE-LOG-PLAYER-UUID
+        CALL "BlockChangeLog-Append" USING CHANGE-LOG-ENTRY
+
         GOBACK.
 
     END PROGRAM Callback-Interact.
 
+    *> --- Callback-Redstone ---
+    IDENTIFICATION DIVISION.
+    PROGRAM-ID. Callback-Redstone.
+
+    DATA DIVISION.
+    WORKING-STORAGE SECTION.
+        01 BLOCK-STATE              BINARY-LONG.
+        COPY DD-BLOCK-STATE REPLACING LEADING ==PREFIX== BY ==CURRENT==.
+        01 OPEN-VALUE               PIC X(16).
+        01 OLD-BLOCK-STATE          BINARY-LONG.
+        COPY DD-BLOCK-CHANGE-LOG-ENTRY REPLACING LEADING ==PREFIX== BY ==CHANGE==.
+    LINKAGE SECTION.
+        COPY DD-CALLBACK-BLOCK-REDSTONE.
+
+    PROCEDURE DIVISION USING LK-POSITION LK-POWERED.
+        *> Obtain the current block state description
+        CALL "World-GetBlock" USING LK-POSITION BLOCK-STATE
+        MOVE BLOCK-STATE TO OLD-BLOCK-STATE
+        CALL "Blocks-ToDescription" USING BLOCK-STATE CURRENT-DESCRIPTION
+
+        *> Drive the "open" property directly from the redstone signal,
+        *> rather than toggling, so repeated pulses don't desync the state.
+        IF LK-POWERED = "Y"
+            MOVE "true" TO OPEN-VALUE
+        ELSE
+            MOVE "false" TO OPEN-VALUE
+        END-IF
+        CALL "Blocks-Description-SetValue" USING CURRENT-DESCRIPTION "open" OPEN-VALUE
+
+        *> Set the new block state
+        CALL "Blocks-FromDescription" USING CURRENT-DESCRIPTION BLOCK-STATE
+        CALL "World-SetBlock" USING OMITTED LK-POSITION BLOCK-STATE
+
+        *> Audit the change; there is no acting player for a redstone update
+        MOVE LK-POSITION TO CHANGE-LOG-POSITION
+        MOVE OLD-BLOCK-STATE TO CHANGE-LOG-OLD-STATE
+        MOVE BLOCK-STATE TO CHANGE-LOG-NEW-STATE
+        MOVE LOW-VALUES TO CHANGE-LOG-PLAYER-UUID
+        CALL "BlockChangeLog-Append" USING CHANGE-LOG-ENTRY
+
+        GOBACK.
+
+    END PROGRAM Callback-Redstone.
+
     *> --- Callback-Face ---
     IDENTIFICATION DIVISION.
     PROGRAM-ID. Callback-Face.
