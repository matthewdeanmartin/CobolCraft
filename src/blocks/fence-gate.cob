@@ -0,0 +1,184 @@
+       >>SOURCE FORMAT FREE
+*> --- RegisterBlock-FenceGate ---
+IDENTIFICATION DIVISION.
+PROGRAM-ID. RegisterBlock-FenceGate.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    01 BLOCK-REGISTRY           BINARY-LONG.
+    01 INTERACT-PTR             PROGRAM-POINTER.
+    01 FACE-PTR                 PROGRAM-POINTER.
+    01 REDSTONE-PTR             PROGRAM-POINTER.
+    01 BLOCK-COUNT              BINARY-LONG UNSIGNED.
+    01 BLOCK-ID                 BINARY-LONG UNSIGNED.
+    01 BLOCK-TYPE               PIC X(64).
+    01 BLOCK-MINIMUM-STATE-ID   BINARY-LONG.
+    01 BLOCK-MAXIMUM-STATE-ID   BINARY-LONG.
+    01 STATE-ID                 BINARY-LONG.
+    COPY DD-BLOCK-METADATA REPLACING LEADING ==PREFIX== BY ==FENCE-GATE==.
+    01 CACHE-FILE-NAME          PIC X(128) VALUE "cache/block-callback-fence-gate.dat".
+    01 CURRENT-REGISTRY-VERSION BINARY-LONG.
+    01 CACHE-LOAD-OK            PIC X(1).
+    01 CACHE-INDEX              BINARY-LONG UNSIGNED.
+    COPY DD-BLOCK-CALLBACK-CACHE REPLACING LEADING ==PREFIX== BY ==FENCE-GATE==.
+
+PROCEDURE DIVISION.
+    CALL "Registries-LookupRegistry" USING "minecraft:block" BLOCK-REGISTRY
+    CALL "Registries-GetVersion" USING "minecraft:block" CURRENT-REGISTRY-VERSION
+
+    SET INTERACT-PTR TO ENTRY "Callback-Interact"
+    SET FACE-PTR TO ENTRY "Callback-Face"
+    SET REDSTONE-PTR TO ENTRY "Callback-Redstone"
+
+    MOVE 2.0 TO FENCE-GATE-METADATA-HARDNESS
+    MOVE "minecraft:axe" TO FENCE-GATE-METADATA-TOOL
+    MOVE "N" TO FENCE-GATE-METADATA-REQUIRES-TOOL
+    MOVE "minecraft:block.wood.break" TO FENCE-GATE-METADATA-BREAK-SOUND
+    MOVE "minecraft:block.wood.place" TO FENCE-GATE-METADATA-PLACE-SOUND
+    MOVE "N" TO FENCE-GATE-METADATA-REDSTONE-ONLY
+
+    *> Skip the registry scan entirely when a cache from the same block
+    *> registry version is already on disk.
+    CALL "BlockCallbackCache-Load" USING CACHE-FILE-NAME FENCE-GATE-CACHE CACHE-LOAD-OK
+    IF CACHE-LOAD-OK = "Y" AND FENCE-GATE-CACHE-VERSION = CURRENT-REGISTRY-VERSION
+        PERFORM VARYING CACHE-INDEX FROM 1 BY 1 UNTIL CACHE-INDEX > FENCE-GATE-CACHE-ENTRY-COUNT
+            MOVE FENCE-GATE-CACHE-STATE-ID(CACHE-INDEX) TO STATE-ID
+            PERFORM Apply-FenceGate-Callbacks
+        END-PERFORM
+        GOBACK
+    END-IF
+
+    *> Loop over all blocks and register the callback for each matching block type
+    MOVE 0 TO FENCE-GATE-CACHE-ENTRY-COUNT
+    CALL "Registries-EntryCount" USING BLOCK-REGISTRY BLOCK-COUNT
+    PERFORM VARYING BLOCK-ID FROM 0 BY 1 UNTIL BLOCK-ID >= BLOCK-COUNT
+        CALL "Blocks-GetType" USING BLOCK-ID BLOCK-TYPE
+        IF BLOCK-TYPE = "minecraft:fence_gate"
+            CALL "Blocks-GetStateIds" USING BLOCK-ID BLOCK-MINIMUM-STATE-ID BLOCK-MAXIMUM-STATE-ID
+            PERFORM VARYING STATE-ID FROM BLOCK-MINIMUM-STATE-ID BY 1 UNTIL STATE-ID > BLOCK-MAXIMUM-STATE-ID
+                PERFORM Apply-FenceGate-Callbacks
+                IF FENCE-GATE-CACHE-ENTRY-COUNT < 4096
+                    ADD 1 TO FENCE-GATE-CACHE-ENTRY-COUNT
+                    MOVE STATE-ID TO FENCE-GATE-CACHE-STATE-ID(FENCE-GATE-CACHE-ENTRY-COUNT)
+                    MOVE "FENCE-GATE" TO FENCE-GATE-CACHE-BLOCK-FAMILY(FENCE-GATE-CACHE-ENTRY-COUNT)
+                END-IF
+            END-PERFORM
+        END-IF
+    END-PERFORM
+
+    MOVE CURRENT-REGISTRY-VERSION TO FENCE-GATE-CACHE-VERSION
+    CALL "BlockCallbackCache-Save" USING CACHE-FILE-NAME FENCE-GATE-CACHE
+
+    GOBACK.
+
+    Apply-FenceGate-Callbacks.
+        CALL "SetCallback-BlockInteract" USING STATE-ID INTERACT-PTR
+        CALL "SetCallback-BlockFace" USING STATE-ID FACE-PTR
+        CALL "SetCallback-BlockRedstone" USING STATE-ID REDSTONE-PTR
+        CALL "Blocks-SetMetadata" USING STATE-ID FENCE-GATE-METADATA.
+
+    *> --- Callback-Interact ---
+    IDENTIFICATION DIVISION.
+    PROGRAM-ID. Callback-Interact.
+
+    DATA DIVISION.
+    WORKING-STORAGE SECTION.
+        COPY DD-PLAYERS.
+        01 BLOCK-STATE              BINARY-LONG.
+        COPY DD-BLOCK-STATE REPLACING LEADING ==PREFIX== BY ==CURRENT==.
+        01 OPEN-VALUE               PIC X(16).
+        01 OLD-BLOCK-STATE          BINARY-LONG.
+        COPY DD-BLOCK-CHANGE-LOG-ENTRY REPLACING LEADING ==PREFIX== BY ==CHANGE==.
+    LINKAGE SECTION.
+        COPY DD-CALLBACK-BLOCK-INTERACT.
+
+    PROCEDURE DIVISION USING LK-PLAYER LK-ITEM-NAME LK-POSITION LK-FACE LK-CURSOR.
+        *> Obtain the current block state description
+        CALL "World-GetBlock" USING LK-POSITION BLOCK-STATE
+        MOVE BLOCK-STATE TO OLD-BLOCK-STATE
+        CALL "Blocks-ToDescription" USING BLOCK-STATE CURRENT-DESCRIPTION
+
+        *> Toggle the "open" property
+        CALL "Blocks-Description-GetValue" USING CURRENT-DESCRIPTION "open" OPEN-VALUE
+        IF OPEN-VALUE = "true"
+            MOVE "false" TO OPEN-VALUE
+        ELSE
+            MOVE "true" TO OPEN-VALUE
+        END-IF
+        CALL "Blocks-Description-SetValue" USING CURRENT-DESCRIPTION "open" OPEN-VALUE
+
+        *> Set the new block state
+        CALL "Blocks-FromDescription" USING CURRENT-DESCRIPTION BLOCK-STATE
+        CALL "World-SetBlock" USING PLAYER-CLIENT(LK-PLAYER) LK-POSITION BLOCK-STATE
+
+        *> Audit the change so grief can be traced back to the acting player
+        MOVE LK-POSITION TO CHANGE-LOG-POSITION
+        MOVE OLD-BLOCK-STATE TO CHANGE-LOG-OLD-STATE
+        MOVE BLOCK-STATE TO CHANGE-LOG-NEW-STATE
+        MOVE PLAYER-UUID(LK-PLAYER) TO CHANGE-LOG-PLAYER-UUID
+        CALL "BlockChangeLog-Append" USING CHANGE-LOG-ENTRY
+
+        GOBACK.
+
+    END PROGRAM Callback-Interact.
+
+    *> --- Callback-Redstone ---
+    IDENTIFICATION DIVISION.
+    PROGRAM-ID. Callback-Redstone.
+
+    DATA DIVISION.
+    WORKING-STORAGE SECTION.
+        01 BLOCK-STATE              BINARY-LONG.
+        COPY DD-BLOCK-STATE REPLACING LEADING ==PREFIX== BY ==CURRENT==.
+        01 OPEN-VALUE               PIC X(16).
+        01 OLD-BLOCK-STATE          BINARY-LONG.
+        COPY DD-BLOCK-CHANGE-LOG-ENTRY REPLACING LEADING ==PREFIX== BY ==CHANGE==.
+    LINKAGE SECTION.
+        COPY DD-CALLBACK-BLOCK-REDSTONE.
+
+    PROCEDURE DIVISION USING LK-POSITION LK-POWERED.
+        *> Obtain the current block state description
+        CALL "World-GetBlock" USING LK-POSITION BLOCK-STATE
+        MOVE BLOCK-STATE TO OLD-BLOCK-STATE
+        CALL "Blocks-ToDescription" USING BLOCK-STATE CURRENT-DESCRIPTION
+
+        *> Drive the "open" property directly from the redstone signal,
+        *> rather than toggling, so repeated pulses don't desync the state.
+        IF LK-POWERED = "Y"
+            MOVE "true" TO OPEN-VALUE
+        ELSE
+            MOVE "false" TO OPEN-VALUE
+        END-IF
+        CALL "Blocks-Description-SetValue" USING CURRENT-DESCRIPTION "open" OPEN-VALUE
+
+        *> Set the new block state
+        CALL "Blocks-FromDescription" USING CURRENT-DESCRIPTION BLOCK-STATE
+        CALL "World-SetBlock" USING OMITTED LK-POSITION BLOCK-STATE
+
+        *> Audit the change; there is no acting player for a redstone update
+        MOVE LK-POSITION TO CHANGE-LOG-POSITION
+        MOVE OLD-BLOCK-STATE TO CHANGE-LOG-OLD-STATE
+        MOVE BLOCK-STATE TO CHANGE-LOG-NEW-STATE
+        MOVE LOW-VALUES TO CHANGE-LOG-PLAYER-UUID
+        CALL "BlockChangeLog-Append" USING CHANGE-LOG-ENTRY
+
+        GOBACK.
+
+    END PROGRAM Callback-Redstone.
+
+    *> --- Callback-Face ---
+    IDENTIFICATION DIVISION.
+    PROGRAM-ID. Callback-Face.
+
+    DATA DIVISION.
+    LINKAGE SECTION.
+        COPY DD-CALLBACK-BLOCK-FACE.
+
+    PROCEDURE DIVISION USING LK-BLOCK-STATE LK-FACE LK-RESULT.
+        *> Fence gates have no solid faces, open or closed.
+        MOVE 0 TO LK-RESULT
+        GOBACK.
+
+    END PROGRAM Callback-Face.
+
+END PROGRAM RegisterBlock-FenceGate.
