@@ -1,3 +1,4 @@
+       >>SOURCE FORMAT FREE
 *> --- RegisterBlock-Door ---
 IDENTIFICATION DIVISION.
 PROGRAM-ID. RegisterBlock-Door.
@@ -8,38 +9,108 @@ WORKING-STORAGE SECTION.
     01 DESTROY-PTR              PROGRAM-POINTER.
     01 INTERACT-PTR             PROGRAM-POINTER.
     01 FACE-PTR                 PROGRAM-POINTER.
+    01 REDSTONE-PTR             PROGRAM-POINTER.
     01 BLOCK-COUNT              BINARY-LONG UNSIGNED.
     01 BLOCK-ID                 BINARY-LONG UNSIGNED.
     01 BLOCK-TYPE               PIC X(64).
+    01 BLOCK-NAME               PIC X(64).
     01 BLOCK-MINIMUM-STATE-ID   BINARY-LONG.
     01 BLOCK-MAXIMUM-STATE-ID   BINARY-LONG.
     01 STATE-ID                 BINARY-LONG.
+    01 REDSTONE-ONLY-FLAG       PIC X(1).
+    01 BLOCK-FAMILY-VALUE       PIC X(16).
+    COPY DD-BLOCK-METADATA REPLACING LEADING ==PREFIX== BY ==DOOR==.
+    01 CACHE-FILE-NAME          PIC X(128) VALUE "cache/block-callback-door.dat".
+    01 CURRENT-REGISTRY-VERSION BINARY-LONG.
+    01 CACHE-LOAD-OK            PIC X(1).
+    01 CACHE-INDEX              BINARY-LONG UNSIGNED.
+    COPY DD-BLOCK-CALLBACK-CACHE REPLACING LEADING ==PREFIX== BY ==DOOR==.
 
 PROCEDURE DIVISION.
     CALL "Registries-LookupRegistry" USING "minecraft:block" BLOCK-REGISTRY
+    CALL "Registries-GetVersion" USING "minecraft:block" CURRENT-REGISTRY-VERSION
 
     SET DESTROY-PTR TO ENTRY "Callback-Destroy"
     SET INTERACT-PTR TO ENTRY "Callback-Interact"
     SET FACE-PTR TO ENTRY "Callback-Face"
+    SET REDSTONE-PTR TO ENTRY "Callback-Redstone"
+
+    *> Skip the registry scan entirely when a cache from the same block
+    *> registry version is already on disk - re-deriving this wiring on
+    *> every single boot is pure waste once it has been computed once.
+    CALL "BlockCallbackCache-Load" USING CACHE-FILE-NAME DOOR-CACHE CACHE-LOAD-OK
+    IF CACHE-LOAD-OK = "Y" AND DOOR-CACHE-VERSION = CURRENT-REGISTRY-VERSION
+        PERFORM VARYING CACHE-INDEX FROM 1 BY 1 UNTIL CACHE-INDEX > DOOR-CACHE-ENTRY-COUNT
+            MOVE DOOR-CACHE-STATE-ID(CACHE-INDEX) TO STATE-ID
+            MOVE DOOR-CACHE-REDSTONE-ONLY(CACHE-INDEX) TO REDSTONE-ONLY-FLAG
+            MOVE DOOR-CACHE-BLOCK-FAMILY(CACHE-INDEX) TO BLOCK-FAMILY-VALUE
+            PERFORM Apply-Door-Metadata
+            PERFORM Apply-Door-Callbacks
+        END-PERFORM
+        GOBACK
+    END-IF
 
     *> Loop over all blocks and register the callback for each matching block type
+    MOVE 0 TO DOOR-CACHE-ENTRY-COUNT
     CALL "Registries-EntryCount" USING BLOCK-REGISTRY BLOCK-COUNT
     PERFORM VARYING BLOCK-ID FROM 0 BY 1 UNTIL BLOCK-ID >= BLOCK-COUNT
         CALL "Blocks-GetType" USING BLOCK-ID BLOCK-TYPE
-        *> TODO check for door block type (e.g., iron doors cannot be opened by clicking)
         IF BLOCK-TYPE = "minecraft:door"
+            *> Iron doors (and anything else flagged redstone-only) cannot be
+            *> hand-opened, the same way vanilla blocks their Callback-Interact.
+            CALL "Blocks-GetName" USING BLOCK-ID BLOCK-NAME
+            IF BLOCK-NAME = "minecraft:iron_door"
+                MOVE "Y" TO REDSTONE-ONLY-FLAG
+                MOVE "DOOR-IRON" TO BLOCK-FAMILY-VALUE
+            ELSE
+                MOVE "N" TO REDSTONE-ONLY-FLAG
+                MOVE "DOOR-WOOD" TO BLOCK-FAMILY-VALUE
+            END-IF
+            PERFORM Apply-Door-Metadata
+
             CALL "Blocks-GetStateIds" USING BLOCK-ID BLOCK-MINIMUM-STATE-ID BLOCK-MAXIMUM-STATE-ID
             PERFORM VARYING STATE-ID FROM BLOCK-MINIMUM-STATE-ID BY 1 UNTIL STATE-ID > BLOCK-MAXIMUM-STATE-ID
-                CALL "SetCallback-BlockDestroy" USING STATE-ID DESTROY-PTR
-                CALL "SetCallback-BlockInteract" USING STATE-ID INTERACT-PTR
-                CALL "SetCallback-BlockFace" USING STATE-ID FACE-PTR
+                PERFORM Apply-Door-Callbacks
+                IF DOOR-CACHE-ENTRY-COUNT < 4096
+                    ADD 1 TO DOOR-CACHE-ENTRY-COUNT
+                    MOVE STATE-ID TO DOOR-CACHE-STATE-ID(DOOR-CACHE-ENTRY-COUNT)
+                    MOVE REDSTONE-ONLY-FLAG TO DOOR-CACHE-REDSTONE-ONLY(DOOR-CACHE-ENTRY-COUNT)
+                    MOVE BLOCK-FAMILY-VALUE TO DOOR-CACHE-BLOCK-FAMILY(DOOR-CACHE-ENTRY-COUNT)
+                END-IF
             END-PERFORM
-            *> TODO set metadata
         END-IF
     END-PERFORM
 
+    MOVE CURRENT-REGISTRY-VERSION TO DOOR-CACHE-VERSION
+    CALL "BlockCallbackCache-Save" USING CACHE-FILE-NAME DOOR-CACHE
+
     GOBACK.
 
+    Apply-Door-Metadata.
+        IF REDSTONE-ONLY-FLAG = "Y"
+            MOVE 5.0 TO DOOR-METADATA-HARDNESS
+            MOVE "minecraft:pickaxe" TO DOOR-METADATA-TOOL
+            MOVE "Y" TO DOOR-METADATA-REQUIRES-TOOL
+            MOVE "minecraft:block.iron_door.break" TO DOOR-METADATA-BREAK-SOUND
+            MOVE "minecraft:block.iron_door.place" TO DOOR-METADATA-PLACE-SOUND
+        ELSE
+            MOVE 3.0 TO DOOR-METADATA-HARDNESS
+            MOVE SPACES TO DOOR-METADATA-TOOL
+            MOVE "N" TO DOOR-METADATA-REQUIRES-TOOL
+            MOVE "minecraft:block.wooden_door.break" TO DOOR-METADATA-BREAK-SOUND
+            MOVE "minecraft:block.wooden_door.place" TO DOOR-METADATA-PLACE-SOUND
+        END-IF
+        MOVE REDSTONE-ONLY-FLAG TO DOOR-METADATA-REDSTONE-ONLY.
+
+    Apply-Door-Callbacks.
+        CALL "SetCallback-BlockDestroy" USING STATE-ID DESTROY-PTR
+        IF REDSTONE-ONLY-FLAG NOT = "Y"
+            CALL "SetCallback-BlockInteract" USING STATE-ID INTERACT-PTR
+        END-IF
+        CALL "SetCallback-BlockFace" USING STATE-ID FACE-PTR
+        CALL "SetCallback-BlockRedstone" USING STATE-ID REDSTONE-PTR
+        CALL "Blocks-SetMetadata" USING STATE-ID DOOR-METADATA.
+
     *> --- Callback-Destroy ---
     IDENTIFICATION DIVISION.
     PROGRAM-ID. Callback-Destroy.
@@ -60,19 +131,48 @@ PROCEDURE DIVISION.
             02 BLOCK-Z              BINARY-LONG.
         01 DROPPED-ITEM-SLOT.
             COPY DD-INVENTORY-SLOT REPLACING LEADING ==PREFIX== BY ==DROPPED-ITEM==.
+        01 HELD-ITEM-SLOT.
+            COPY DD-INVENTORY-SLOT REPLACING LEADING ==PREFIX== BY ==HELD-ITEM==.
+        01 SILK-TOUCH-FLAG          PIC X(1).
+        01 FORTUNE-LEVEL            BINARY-LONG UNSIGNED.
+        01 FORTUNE-ROLL             BINARY-LONG UNSIGNED.
+        01 OLD-BLOCK-STATE          BINARY-LONG.
+        COPY DD-BLOCK-CHANGE-LOG-ENTRY REPLACING LEADING ==PREFIX== BY ==CHANGE==.
+        01 REGION-PROTECTED-FLAG    PIC X(1).
     LINKAGE SECTION.
         COPY DD-CALLBACK-BLOCK-DESTROY.
 
     PROCEDURE DIVISION USING LK-PLAYER LK-POSITION LK-FACE.
+        *> Shared protected-region gate: a claimed/admin-protected position
+        *> cannot be broken regardless of gamemode.
+        CALL "Region-IsProtected" USING LK-POSITION REGION-PROTECTED-FLAG
+        IF REGION-PROTECTED-FLAG = "Y"
+            GOBACK
+        END-IF
+
         *> Obtain the clicked block state description
         CALL "World-GetBlock" USING LK-POSITION BLOCK-STATE
+        MOVE BLOCK-STATE TO OLD-BLOCK-STATE
         CALL "Blocks-ToDescription" USING BLOCK-STATE CLICKED-DESCRIPTION
 
         *> Set the clicked block to air
         CALL "World-SetBlock" USING PLAYER-CLIENT(LK-PLAYER) LK-POSITION AIR-BLOCK-STATE
 
-        *> Drop the item
+        *> Audit the change so grief can be traced back to the acting player
+        MOVE LK-POSITION TO CHANGE-LOG-POSITION
+        MOVE OLD-BLOCK-STATE TO CHANGE-LOG-OLD-STATE
+        MOVE AIR-BLOCK-STATE TO CHANGE-LOG-NEW-STATE
+        MOVE PLAYER-UUID(LK-PLAYER) TO CHANGE-LOG-PLAYER-UUID
+        CALL "BlockChangeLog-Append" USING CHANGE-LOG-ENTRY
+
+        *> Drop the item, adjusted for Silk Touch / Fortune on the breaking tool
         IF PLAYER-GAMEMODE(LK-PLAYER) = 0 OR 2
+            CALL "Player-GetHeldItem" USING LK-PLAYER HELD-ITEM-SLOT
+            CALL "Item-HasEnchantment" USING HELD-ITEM-SLOT "minecraft:silk_touch" SILK-TOUCH-FLAG
+            CALL "Item-GetEnchantmentLevel" USING HELD-ITEM-SLOT "minecraft:fortune" FORTUNE-LEVEL
+
+            *> Silk Touch always drops the block itself; doors already do that,
+            *> so it only matters for the identity lookup below.
             CALL "Registries-Lookup" USING "minecraft:item" CLICKED-NAME DROPPED-ITEM-SLOT-ID
             IF DROPPED-ITEM-SLOT-ID >= 0
                 MOVE 1 TO DROPPED-ITEM-SLOT-COUNT
@@ -80,6 +180,13 @@ PROCEDURE DIVISION.
                 MOVE 2 TO DROPPED-ITEM-SLOT-NBT-LENGTH
                 MOVE X"0000" TO DROPPED-ITEM-SLOT-NBT-DATA(1:2)
 
+                *> Fortune gives a chance of extra drops per level, same as vanilla
+                *> crop/ore drop-count bonuses, when Silk Touch isn't already in play.
+                IF SILK-TOUCH-FLAG NOT = "Y" AND FORTUNE-LEVEL > 0
+                    COMPUTE FORTUNE-ROLL = FUNCTION MOD(FUNCTION RANDOM * 1000, FORTUNE-LEVEL + 1)
+                    ADD FORTUNE-ROLL TO DROPPED-ITEM-SLOT-COUNT
+                END-IF
+
                 CALL "World-DropItem-FromBlock" USING DROPPED-ITEM-SLOT LK-POSITION
             END-IF
         END-IF
@@ -93,6 +200,7 @@ PROCEDURE DIVISION.
             ADD 1 TO BLOCK-Y
         END-IF
         CALL "World-GetBlock" USING BLOCK-POSITION BLOCK-STATE
+        MOVE BLOCK-STATE TO OLD-BLOCK-STATE
         CALL "Blocks-ToDescription" USING BLOCK-STATE OTHER-HALF-DESCRIPTION
 
         *> Check if the block matches (normally there shouldn't be single-block doors, but just in case)
@@ -109,6 +217,12 @@ PROCEDURE DIVISION.
         *>       For the clicked block, the client has already predicted the removal and played the effects.
         CALL "World-SetBlock" USING OMITTED BLOCK-POSITION AIR-BLOCK-STATE
 
+        MOVE BLOCK-POSITION TO CHANGE-LOG-POSITION
+        MOVE OLD-BLOCK-STATE TO CHANGE-LOG-OLD-STATE
+        MOVE AIR-BLOCK-STATE TO CHANGE-LOG-NEW-STATE
+        MOVE PLAYER-UUID(LK-PLAYER) TO CHANGE-LOG-PLAYER-UUID
+        CALL "BlockChangeLog-Append" USING CHANGE-LOG-ENTRY
+
         GOBACK.
 
     END PROGRAM Callback-Destroy.
@@ -130,12 +244,15 @@ PROCEDURE DIVISION.
             02 BLOCK-Y              BINARY-LONG.
             02 BLOCK-Z              BINARY-LONG.
         COPY DD-PLAYERS.
+        01 OLD-BLOCK-STATE          BINARY-LONG.
+        COPY DD-BLOCK-CHANGE-LOG-ENTRY REPLACING LEADING ==PREFIX== BY ==CHANGE==.
     LINKAGE SECTION.
         COPY DD-CALLBACK-BLOCK-INTERACT.
 
     PROCEDURE DIVISION USING LK-PLAYER LK-ITEM-NAME LK-POSITION LK-FACE LK-CURSOR.
         *> Obtain the current block state description
         CALL "World-GetBlock" USING LK-POSITION BLOCK-STATE
+        MOVE BLOCK-STATE TO OLD-BLOCK-STATE
         CALL "Blocks-ToDescription" USING BLOCK-STATE CLICKED-DESCRIPTION
 
         *> Toggle the "open" property for the clicked half
@@ -149,6 +266,12 @@ PROCEDURE DIVISION.
         CALL "Blocks-FromDescription" USING CLICKED-DESCRIPTION BLOCK-STATE
         CALL "World-SetBlock" USING PLAYER-CLIENT(LK-PLAYER) LK-POSITION BLOCK-STATE
 
+        MOVE LK-POSITION TO CHANGE-LOG-POSITION
+        MOVE OLD-BLOCK-STATE TO CHANGE-LOG-OLD-STATE
+        MOVE BLOCK-STATE TO CHANGE-LOG-NEW-STATE
+        MOVE PLAYER-UUID(LK-PLAYER) TO CHANGE-LOG-PLAYER-UUID
+        CALL "BlockChangeLog-Append" USING CHANGE-LOG-ENTRY
+
         *> Find the other half
         CALL "Blocks-Description-GetValue" USING CLICKED-DESCRIPTION "half" HALF-VALUE-CLICKED
         MOVE LK-POSITION TO BLOCK-POSITION
@@ -158,6 +281,7 @@ PROCEDURE DIVISION.
             ADD 1 TO BLOCK-Y
         END-IF
         CALL "World-GetBlock" USING BLOCK-POSITION BLOCK-STATE
+        MOVE BLOCK-STATE TO OLD-BLOCK-STATE
         CALL "Blocks-ToDescription" USING BLOCK-STATE OTHER-HALF-DESCRIPTION
 
         *> Check if the block matches (normally there shouldn't be single-block doors, but just in case)
@@ -174,10 +298,98 @@ PROCEDURE DIVISION.
         CALL "Blocks-FromDescription" USING OTHER-HALF-DESCRIPTION BLOCK-STATE
         CALL "World-SetBlock" USING PLAYER-CLIENT(LK-PLAYER) BLOCK-POSITION BLOCK-STATE
 
+        MOVE BLOCK-POSITION TO CHANGE-LOG-POSITION
+        MOVE OLD-BLOCK-STATE TO CHANGE-LOG-OLD-STATE
+        MOVE BLOCK-STATE TO CHANGE-LOG-NEW-STATE
+        MOVE PLAYER-UUID(LK-PLAYER) TO CHANGE-LOG-PLAYER-UUID
+        CALL "BlockChangeLog-Append" USING CHANGE-LOG-ENTRY
+
         GOBACK.
 
     END PROGRAM Callback-Interact.
 
+    *> --- Callback-Redstone ---
+    IDENTIFICATION DIVISION.
+    PROGRAM-ID. Callback-Redstone.
+
+    DATA DIVISION.
+    WORKING-STORAGE SECTION.
+        01 BLOCK-STATE              BINARY-LONG.
+        COPY DD-BLOCK-STATE REPLACING LEADING ==PREFIX== BY ==CLICKED==.
+        COPY DD-BLOCK-STATE REPLACING LEADING ==PREFIX== BY ==OTHER-HALF==.
+        01 HALF-VALUE-CLICKED       PIC X(16).
+        01 HALF-VALUE-OTHER         PIC X(16).
+        01 OPEN-VALUE               PIC X(16).
+        01 BLOCK-POSITION.
+            02 BLOCK-X              BINARY-LONG.
+            02 BLOCK-Y              BINARY-LONG.
+            02 BLOCK-Z              BINARY-LONG.
+        01 OLD-BLOCK-STATE          BINARY-LONG.
+        COPY DD-BLOCK-CHANGE-LOG-ENTRY REPLACING LEADING ==PREFIX== BY ==CHANGE==.
+    LINKAGE SECTION.
+        COPY DD-CALLBACK-BLOCK-REDSTONE.
+
+    PROCEDURE DIVISION USING LK-POSITION LK-POWERED.
+        *> Obtain the current block state description
+        CALL "World-GetBlock" USING LK-POSITION BLOCK-STATE
+        MOVE BLOCK-STATE TO OLD-BLOCK-STATE
+        CALL "Blocks-ToDescription" USING BLOCK-STATE CLICKED-DESCRIPTION
+
+        *> Set the "open" property directly from the incoming power state,
+        *> unlike Callback-Interact this never toggles - a door stays open
+        *> for as long as it is powered.
+        CALL "Blocks-Description-GetValue" USING CLICKED-DESCRIPTION "open" OPEN-VALUE
+        IF LK-POWERED = "Y"
+            MOVE "true" TO OPEN-VALUE
+        ELSE
+            MOVE "false" TO OPEN-VALUE
+        END-IF
+        CALL "Blocks-Description-SetValue" USING CLICKED-DESCRIPTION "open" OPEN-VALUE
+        CALL "Blocks-FromDescription" USING CLICKED-DESCRIPTION BLOCK-STATE
+        CALL "World-SetBlock" USING OMITTED LK-POSITION BLOCK-STATE
+
+        MOVE LK-POSITION TO CHANGE-LOG-POSITION
+        MOVE OLD-BLOCK-STATE TO CHANGE-LOG-OLD-STATE
+        MOVE BLOCK-STATE TO CHANGE-LOG-NEW-STATE
+        MOVE LOW-VALUES TO CHANGE-LOG-PLAYER-UUID
+        CALL "BlockChangeLog-Append" USING CHANGE-LOG-ENTRY
+
+        *> Find the other half
+        CALL "Blocks-Description-GetValue" USING CLICKED-DESCRIPTION "half" HALF-VALUE-CLICKED
+        MOVE LK-POSITION TO BLOCK-POSITION
+        IF HALF-VALUE-CLICKED = "upper"
+            SUBTRACT 1 FROM BLOCK-Y
+        ELSE
+            ADD 1 TO BLOCK-Y
+        END-IF
+        CALL "World-GetBlock" USING BLOCK-POSITION BLOCK-STATE
+        MOVE BLOCK-STATE TO OLD-BLOCK-STATE
+        CALL "Blocks-ToDescription" USING BLOCK-STATE OTHER-HALF-DESCRIPTION
+
+        *> Check if the block matches (normally there shouldn't be single-block doors, but just in case)
+        IF OTHER-HALF-NAME NOT = CLICKED-NAME
+            GOBACK
+        END-IF
+        CALL "Blocks-Description-GetValue" USING OTHER-HALF-DESCRIPTION "half" HALF-VALUE-OTHER
+        IF HALF-VALUE-CLICKED = HALF-VALUE-OTHER
+            GOBACK
+        END-IF
+
+        *> Set the other half to the same open state
+        CALL "Blocks-Description-SetValue" USING OTHER-HALF-DESCRIPTION "open" OPEN-VALUE
+        CALL "Blocks-FromDescription" USING OTHER-HALF-DESCRIPTION BLOCK-STATE
+        CALL "World-SetBlock" USING OMITTED BLOCK-POSITION BLOCK-STATE
+
+        MOVE BLOCK-POSITION TO CHANGE-LOG-POSITION
+        MOVE OLD-BLOCK-STATE TO CHANGE-LOG-OLD-STATE
+        MOVE BLOCK-STATE TO CHANGE-LOG-NEW-STATE
+        MOVE LOW-VALUES TO CHANGE-LOG-PLAYER-UUID
+        CALL "BlockChangeLog-Append" USING CHANGE-LOG-ENTRY
+
+        GOBACK.
+
+    END PROGRAM Callback-Redstone.
+
     *> --- Callback-Face ---
     IDENTIFICATION DIVISION.
     PROGRAM-ID. Callback-Face.
