@@ -0,0 +1,116 @@
+       >>SOURCE FORMAT FREE
+*> --- Text-ToModifiedUtf8 ---
+*> Re-encodes a standard UTF-8 byte string into Java's "modified UTF-8"
+*> (see DataInput#modified-utf-8): the NUL character is encoded as the
+*> two-byte sequence C0 80 instead of one zero byte, and any
+*> supplementary-plane codepoint (a 4-byte UTF-8 sequence) is re-split
+*> into a UTF-16 surrogate pair and each half re-encoded as its own
+*> 3-byte sequence, instead of the 4-byte form standard UTF-8 would use.
+*> Everything in the Basic Multilingual Plane (1-3 byte sequences) is
+*> copied through unchanged.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Text-ToModifiedUtf8.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    01 SRC-POS              BINARY-LONG UNSIGNED.
+    01 DST-POS               BINARY-LONG UNSIGNED.
+    01 BYTE-1                BINARY-LONG UNSIGNED.
+    01 BYTE-2                BINARY-LONG UNSIGNED.
+    01 BYTE-3                BINARY-LONG UNSIGNED.
+    01 BYTE-4                BINARY-LONG UNSIGNED.
+    01 CODEPOINT             BINARY-LONG UNSIGNED.
+    01 SUPPLEMENTARY-OFFSET  BINARY-LONG UNSIGNED.
+    01 HIGH-SURROGATE        BINARY-LONG UNSIGNED.
+    01 LOW-SURROGATE         BINARY-LONG UNSIGNED.
+    01 SURROGATE-VALUE       BINARY-LONG UNSIGNED.
+
+LINKAGE SECTION.
+    01 LK-TEXT               PIC X ANY LENGTH.
+    01 LK-TEXT-LEN           BINARY-LONG UNSIGNED.
+    01 LK-ENCODED            PIC X ANY LENGTH.
+    01 LK-ENCODED-LEN        BINARY-LONG UNSIGNED.
+
+PROCEDURE DIVISION USING LK-TEXT LK-TEXT-LEN LK-ENCODED LK-ENCODED-LEN.
+    MOVE 1 TO SRC-POS
+    MOVE 1 TO DST-POS
+
+    PERFORM UNTIL SRC-POS > LK-TEXT-LEN
+        COMPUTE BYTE-1 = FUNCTION ORD(LK-TEXT(SRC-POS:1)) - 1
+
+        EVALUATE TRUE
+            WHEN BYTE-1 = 0
+                *> NUL is not allowed to appear as a literal zero byte
+                MOVE X"C0" TO LK-ENCODED(DST-POS:1)
+                ADD 1 TO DST-POS
+                MOVE X"80" TO LK-ENCODED(DST-POS:1)
+                ADD 1 TO DST-POS
+                ADD 1 TO SRC-POS
+
+            WHEN BYTE-1 < 128
+                *> Plain ASCII, unchanged
+                MOVE LK-TEXT(SRC-POS:1) TO LK-ENCODED(DST-POS:1)
+                ADD 1 TO DST-POS
+                ADD 1 TO SRC-POS
+
+            WHEN BYTE-1 >= 194 AND BYTE-1 <= 223
+                *> 2-byte UTF-8 sequence, unchanged by modified UTF-8
+                MOVE LK-TEXT(SRC-POS:2) TO LK-ENCODED(DST-POS:2)
+                ADD 2 TO DST-POS
+                ADD 2 TO SRC-POS
+
+            WHEN BYTE-1 >= 224 AND BYTE-1 <= 239
+                *> 3-byte UTF-8 sequence (BMP codepoint), unchanged
+                MOVE LK-TEXT(SRC-POS:3) TO LK-ENCODED(DST-POS:3)
+                ADD 3 TO DST-POS
+                ADD 3 TO SRC-POS
+
+            WHEN BYTE-1 >= 240 AND BYTE-1 <= 244
+                *> 4-byte UTF-8 sequence - a supplementary-plane codepoint
+                *> modified UTF-8 cannot represent directly. Decode it,
+                *> split it into a UTF-16 surrogate pair, and re-encode
+                *> each surrogate as its own 3-byte sequence.
+                COMPUTE BYTE-2 = FUNCTION ORD(LK-TEXT(SRC-POS + 1:1)) - 1
+                COMPUTE BYTE-3 = FUNCTION ORD(LK-TEXT(SRC-POS + 2:1)) - 1
+                COMPUTE BYTE-4 = FUNCTION ORD(LK-TEXT(SRC-POS + 3:1)) - 1
+                COMPUTE CODEPOINT =
+                    FUNCTION MOD(BYTE-1, 8) * 262144
+                    + FUNCTION MOD(BYTE-2, 64) * 4096
+                    + FUNCTION MOD(BYTE-3, 64) * 64
+                    + FUNCTION MOD(BYTE-4, 64)
+
+                COMPUTE SUPPLEMENTARY-OFFSET = CODEPOINT - 65536
+                COMPUTE HIGH-SURROGATE = 55296 + FUNCTION INTEGER(SUPPLEMENTARY-OFFSET / 1024)
+                COMPUTE LOW-SURROGATE = 56320 + FUNCTION MOD(SUPPLEMENTARY-OFFSET, 1024)
+
+                MOVE HIGH-SURROGATE TO SURROGATE-VALUE
+                PERFORM Append-Surrogate-As-Cesu8
+                MOVE LOW-SURROGATE TO SURROGATE-VALUE
+                PERFORM Append-Surrogate-As-Cesu8
+
+                ADD 4 TO SRC-POS
+
+            WHEN OTHER
+                *> Stray/invalid lead byte - copy through rather than
+                *> silently drop data.
+                MOVE LK-TEXT(SRC-POS:1) TO LK-ENCODED(DST-POS:1)
+                ADD 1 TO DST-POS
+                ADD 1 TO SRC-POS
+        END-EVALUATE
+    END-PERFORM
+
+    COMPUTE LK-ENCODED-LEN = DST-POS - 1
+    GOBACK.
+
+    Append-Surrogate-As-Cesu8.
+        COMPUTE BYTE-1 = 224 + FUNCTION INTEGER(SURROGATE-VALUE / 4096)
+        COMPUTE BYTE-2 = 128 + FUNCTION MOD(FUNCTION INTEGER(SURROGATE-VALUE / 64), 64)
+        COMPUTE BYTE-3 = 128 + FUNCTION MOD(SURROGATE-VALUE, 64)
+        MOVE FUNCTION CHAR(BYTE-1 + 1) TO LK-ENCODED(DST-POS:1)
+        ADD 1 TO DST-POS
+        MOVE FUNCTION CHAR(BYTE-2 + 1) TO LK-ENCODED(DST-POS:1)
+        ADD 1 TO DST-POS
+        MOVE FUNCTION CHAR(BYTE-3 + 1) TO LK-ENCODED(DST-POS:1)
+        ADD 1 TO DST-POS.
+
+END PROGRAM Text-ToModifiedUtf8.
