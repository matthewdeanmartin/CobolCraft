@@ -1,3 +1,4 @@
+       >>SOURCE FORMAT FREE
 IDENTIFICATION DIVISION.
 PROGRAM-ID. SendPacket-LoginSuccess.
 
@@ -9,12 +10,44 @@ WORKING-STORAGE SECTION.
     01 PAYLOADPOS       BINARY-LONG UNSIGNED.
     01 PAYLOADLEN       BINARY-LONG UNSIGNED.
     01 INT32            BINARY-LONG.
+    *> fields used by PROC-PACKET-FINISH's compression handshake
+    01 COMPRESSION-THRESHOLD    BINARY-LONG.
+    01 COMPRESSED-PAYLOAD       PIC X(64000).
+    01 COMPRESSED-PAYLOADLEN    BINARY-LONG UNSIGNED.
+    *> fields used by the Mojang session-server authentication check
+    01 ONLINE-MODE-FLAG         PIC X(1).
+    01 AUTH-VERIFIED-UUID       PIC X(16).
+    01 AUTH-OK                  PIC X(1).
+    *> fields used by the skin/cape texture property lookup
+    01 TEXTURES-VALUE           PIC X(4096).
+    01 TEXTURES-VALUE-LEN       BINARY-LONG UNSIGNED.
+    01 TEXTURES-SIGNATURE       PIC X(512).
+    01 TEXTURES-SIGNATURE-LEN   BINARY-LONG UNSIGNED.
+    01 TEXTURES-OK              PIC X(1).
 LINKAGE SECTION.
     01 LK-CLIENT        BINARY-LONG UNSIGNED.
     01 LK-PLAYER-UUID   PIC X(16).
     01 LK-USERNAME      PIC X ANY LENGTH.
 
 PROCEDURE DIVISION USING LK-CLIENT LK-PLAYER-UUID LK-USERNAME.
+    *> Online mode: verify the connecting client against Mojang's
+    *> session server before handing out a session, instead of trusting
+    *> whatever UUID/username it claimed during login start. LK-CLIENT
+    *> is passed through so the lookup can be bound to this connection's
+    *> negotiated server-id hash rather than just a bare username.
+    CALL "Server-IsOnlineMode" USING ONLINE-MODE-FLAG
+    IF ONLINE-MODE-FLAG = "Y"
+        CALL "SessionServer-HasJoined" USING LK-CLIENT LK-USERNAME
+            AUTH-VERIFIED-UUID AUTH-OK
+        IF AUTH-OK NOT = "Y"
+            DISPLAY "[login] " LK-USERNAME " failed Mojang session-server authentication"
+            CALL "Server-DisconnectClient" USING LK-CLIENT
+            GOBACK
+        END-IF
+        *> Trust the session server's UUID over the client-claimed one.
+        MOVE AUTH-VERIFIED-UUID TO LK-PLAYER-UUID
+    END-IF
+
     COPY PROC-PACKET-INIT.
 
     MOVE 1 TO PAYLOADPOS
@@ -27,15 +60,42 @@ PROCEDURE DIVISION USING LK-CLIENT LK-PLAYER-UUID LK-USERNAME.
     MOVE FUNCTION STORED-CHAR-LENGTH(LK-USERNAME) TO INT32
     CALL "Encode-String" USING LK-USERNAME INT32 PAYLOAD PAYLOADPOS
 
-    *> properties count=0
-    MOVE X"00" TO PAYLOAD(PAYLOADPOS:1)
-    ADD 1 TO PAYLOADPOS
+    *> skin/cape texture property, looked up (and locally cached, keyed
+    *> by player UUID) from the session-server join response
+    CALL "SessionServer-GetTextures" USING LK-PLAYER-UUID
+        TEXTURES-VALUE TEXTURES-VALUE-LEN
+        TEXTURES-SIGNATURE TEXTURES-SIGNATURE-LEN
+        TEXTURES-OK
+
+    IF TEXTURES-OK = "Y"
+        *> properties count=1
+        MOVE X"01" TO PAYLOAD(PAYLOADPOS:1)
+        ADD 1 TO PAYLOADPOS
+
+        MOVE 8 TO INT32
+        CALL "Encode-String" USING "textures" INT32 PAYLOAD PAYLOADPOS
+
+        MOVE TEXTURES-VALUE-LEN TO INT32
+        CALL "Encode-String" USING TEXTURES-VALUE(1:TEXTURES-VALUE-LEN)
+            INT32 PAYLOAD PAYLOADPOS
+
+        *> signature is present
+        MOVE X"01" TO PAYLOAD(PAYLOADPOS:1)
+        ADD 1 TO PAYLOADPOS
 
-    *> properties (omitted)
+        MOVE TEXTURES-SIGNATURE-LEN TO INT32
+        CALL "Encode-String" USING TEXTURES-SIGNATURE(1:TEXTURES-SIGNATURE-LEN)
+            INT32 PAYLOAD PAYLOADPOS
+    ELSE
+        *> properties count=0 — no cached textures (offline mode, or the
+        *> session-server lookup had nothing for this player)
+        MOVE X"00" TO PAYLOAD(PAYLOADPOS:1)
+        ADD 1 TO PAYLOADPOS
+    END-IF
 
     *> Send the packet
     COMPUTE PAYLOADLEN = PAYLOADPOS - 1
-    CALL "SendPacket" USING LK-CLIENT PACKET-ID PAYLOAD PAYLOADLEN
+    COPY PROC-PACKET-FINISH.
     GOBACK.
 
 END PROGRAM SendPacket-LoginSuccess.
