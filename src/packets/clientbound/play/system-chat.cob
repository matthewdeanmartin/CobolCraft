@@ -1,3 +1,4 @@
+       >>SOURCE FORMAT FREE
 IDENTIFICATION DIVISION.
 PROGRAM-ID. SendPacket-SystemChat.
 
@@ -10,63 +11,188 @@ WORKING-STORAGE SECTION.
     01 PAYLOAD          PIC X(64000).
     01 PAYLOADPOS       BINARY-LONG UNSIGNED.
     01 PAYLOADLEN       BINARY-LONG UNSIGNED.
+    01 ENCODED-MESSAGE  PIC X(65535).
+    01 ENCODED-MESSAGE-LEN BINARY-LONG UNSIGNED.
+    *> scratch fields shared by the NBT-tag-writing paragraphs below
+    01 WS-TAG-NAME          PIC X(16).
+    01 WS-TAG-NAME-LEN      BINARY-LONG UNSIGNED.
+    01 WS-TAG-VALUE         PIC X(65535).
+    01 WS-TAG-VALUE-LEN     BINARY-LONG UNSIGNED.
+    01 WS-TAG-BYTE-VALUE    BINARY-CHAR UNSIGNED.
+    COPY DD-CHAT-LOG-ENTRY REPLACING LEADING ==PREFIX== BY ==CHAT==.
+    *> fields used by PROC-PACKET-FINISH's compression handshake
+    01 COMPRESSION-THRESHOLD    BINARY-LONG.
+    01 COMPRESSED-PAYLOAD       PIC X(64000).
+    01 COMPRESSED-PAYLOADLEN    BINARY-LONG UNSIGNED.
 LINKAGE SECTION.
     01 LK-CLIENT        BINARY-LONG UNSIGNED.
-    01 LK-MESSAGE       PIC X ANY LENGTH.
-    01 LK-MESSAGE-LEN   BINARY-LONG UNSIGNED.
-    01 LK-COLOR         PIC X ANY LENGTH.
+    COPY DD-TEXT-COMPONENT REPLACING LEADING ==PREFIX== BY ==LK==.
+    *> Where this message should be delivered: "chat" (scrolling chat log,
+    *> player-facing), "system" (scrolling chat log, server-facing), or
+    *> "action_bar" (transient overlay above the hotbar). Only the
+    *> action-bar case changes the wire format (the "overlay" flag below);
+    *> the chat/system distinction exists for the chat log (see
+    *> ChatLog-Append) to tell player chat apart from server messages.
+    01 LK-POSITION       PIC X(16).
 
-PROCEDURE DIVISION USING LK-CLIENT LK-MESSAGE LK-MESSAGE-LEN LK-COLOR.
+PROCEDURE DIVISION USING LK-CLIENT LK-COMPONENT LK-POSITION.
     COPY PROC-PACKET-INIT.
 
     MOVE 1 TO PAYLOADPOS
 
-    *> NBT compound tag
+    *> Root NBT compound tag (unnamed)
     MOVE X"0A" TO PAYLOAD(PAYLOADPOS:1)
     ADD 1 TO PAYLOADPOS
 
-    *> "text" key
-    MOVE X"08" TO PAYLOAD(PAYLOADPOS:1)
-    ADD 1 TO PAYLOADPOS
-    MOVE 4 TO UINT16
-    CALL "Encode-UnsignedShort" USING UINT16 PAYLOAD PAYLOADPOS
-    MOVE "text" TO PAYLOAD(PAYLOADPOS:4)
-    ADD 4 TO PAYLOADPOS
-
-    *> text
-    MOVE LK-MESSAGE-LEN TO UINT16
-    CALL "Encode-UnsignedShort" USING UINT16 PAYLOAD PAYLOADPOS
-    *> TODO: implement modified UTF-8: https://docs.oracle.com/javase/8/docs/api/java/io/DataInput.html#modified-utf-8
-    MOVE LK-MESSAGE(1:LK-MESSAGE-LEN) TO PAYLOAD(PAYLOADPOS:LK-MESSAGE-LEN)
-    ADD LK-MESSAGE-LEN TO PAYLOADPOS
+    IF LK-TRANSLATE NOT = SPACES
+        MOVE "translate" TO WS-TAG-NAME
+        MOVE 9 TO WS-TAG-NAME-LEN
+        CALL "Text-ToModifiedUtf8" USING LK-TRANSLATE(1:LK-TRANSLATE-LEN) LK-TRANSLATE-LEN
+            WS-TAG-VALUE WS-TAG-VALUE-LEN
+        PERFORM Write-String-Tag
+    ELSE
+        MOVE "text" TO WS-TAG-NAME
+        MOVE 4 TO WS-TAG-NAME-LEN
+        CALL "Text-ToModifiedUtf8" USING LK-TEXT(1:LK-TEXT-LEN) LK-TEXT-LEN
+            WS-TAG-VALUE WS-TAG-VALUE-LEN
+        PERFORM Write-String-Tag
+    END-IF
 
     IF LK-COLOR NOT = SPACES
-       *> "color" key
-       MOVE X"08" TO PAYLOAD(PAYLOADPOS:1)
-       ADD 1 TO PAYLOADPOS
-       MOVE 5 TO UINT16
-       CALL "Encode-UnsignedShort" USING UINT16 PAYLOAD PAYLOADPOS
-       MOVE "color" TO PAYLOAD(PAYLOADPOS:5)
-       ADD 5 TO PAYLOADPOS
-
-       *> color
-       MOVE FUNCTION STORED-CHAR-LENGTH(LK-COLOR) TO UINT16
-       CALL "Encode-UnsignedShort" USING UINT16 PAYLOAD PAYLOADPOS
-       MOVE LK-COLOR(1:UINT16) TO PAYLOAD(PAYLOADPOS:UINT16)
-       ADD UINT16 TO PAYLOADPOS
+        MOVE "color" TO WS-TAG-NAME
+        MOVE 5 TO WS-TAG-NAME-LEN
+        MOVE FUNCTION STORED-CHAR-LENGTH(LK-COLOR) TO WS-TAG-VALUE-LEN
+        MOVE LK-COLOR(1:WS-TAG-VALUE-LEN) TO WS-TAG-VALUE
+        PERFORM Write-String-Tag
+    END-IF
+
+    IF LK-BOLD = "Y"
+        MOVE "bold" TO WS-TAG-NAME
+        MOVE 4 TO WS-TAG-NAME-LEN
+        MOVE 1 TO WS-TAG-BYTE-VALUE
+        PERFORM Write-Byte-Tag
+    END-IF
+
+    IF LK-ITALIC = "Y"
+        MOVE "italic" TO WS-TAG-NAME
+        MOVE 6 TO WS-TAG-NAME-LEN
+        MOVE 1 TO WS-TAG-BYTE-VALUE
+        PERFORM Write-Byte-Tag
+    END-IF
+
+    IF LK-UNDERLINED = "Y"
+        MOVE "underlined" TO WS-TAG-NAME
+        MOVE 10 TO WS-TAG-NAME-LEN
+        MOVE 1 TO WS-TAG-BYTE-VALUE
+        PERFORM Write-Byte-Tag
     END-IF
 
-    *> NBT end tag
+    IF LK-CLICK-ACTION NOT = SPACES
+        MOVE "clickEvent" TO WS-TAG-NAME
+        MOVE 10 TO WS-TAG-NAME-LEN
+        PERFORM Write-Compound-Start
+
+        MOVE "action" TO WS-TAG-NAME
+        MOVE 6 TO WS-TAG-NAME-LEN
+        MOVE FUNCTION STORED-CHAR-LENGTH(LK-CLICK-ACTION) TO WS-TAG-VALUE-LEN
+        MOVE LK-CLICK-ACTION(1:WS-TAG-VALUE-LEN) TO WS-TAG-VALUE
+        PERFORM Write-String-Tag
+
+        MOVE "value" TO WS-TAG-NAME
+        MOVE 5 TO WS-TAG-NAME-LEN
+        MOVE LK-CLICK-VALUE-LEN TO WS-TAG-VALUE-LEN
+        MOVE LK-CLICK-VALUE(1:LK-CLICK-VALUE-LEN) TO WS-TAG-VALUE
+        PERFORM Write-String-Tag
+
+        PERFORM Write-Compound-End
+    END-IF
+
+    IF LK-HOVER-ACTION NOT = SPACES
+        MOVE "hoverEvent" TO WS-TAG-NAME
+        MOVE 10 TO WS-TAG-NAME-LEN
+        PERFORM Write-Compound-Start
+
+        MOVE "action" TO WS-TAG-NAME
+        MOVE 6 TO WS-TAG-NAME-LEN
+        MOVE FUNCTION STORED-CHAR-LENGTH(LK-HOVER-ACTION) TO WS-TAG-VALUE-LEN
+        MOVE LK-HOVER-ACTION(1:WS-TAG-VALUE-LEN) TO WS-TAG-VALUE
+        PERFORM Write-String-Tag
+
+        MOVE "value" TO WS-TAG-NAME
+        MOVE 5 TO WS-TAG-NAME-LEN
+        MOVE LK-HOVER-VALUE-LEN TO WS-TAG-VALUE-LEN
+        MOVE LK-HOVER-VALUE(1:LK-HOVER-VALUE-LEN) TO WS-TAG-VALUE
+        PERFORM Write-String-Tag
+
+        PERFORM Write-Compound-End
+    END-IF
+
+    *> Root compound end tag
     MOVE X"00" TO PAYLOAD(PAYLOADPOS:1)
     ADD 1 TO PAYLOADPOS
 
-    *> "overlay" flag
-    MOVE X"00" TO PAYLOAD(PAYLOADPOS:1)
+    *> "overlay" flag: only true when this message is routed to the
+    *> action bar instead of the scrolling chat log
+    IF LK-POSITION = "action_bar"
+        MOVE X"01" TO PAYLOAD(PAYLOADPOS:1)
+    ELSE
+        MOVE X"00" TO PAYLOAD(PAYLOADPOS:1)
+    END-IF
     ADD 1 TO PAYLOADPOS
 
     *> Send the packet
     COMPUTE PAYLOADLEN = PAYLOADPOS - 1
-    CALL "SendPacket" USING LK-CLIENT PACKET-ID PAYLOAD PAYLOADLEN
+    COPY PROC-PACKET-FINISH.
+
+    *> Keep a durable record of what went out, so staff coming online
+    *> later can catch up via ChatLog-ReplayToClient.
+    MOVE LOW-VALUES TO CHAT-LOG-SENDER-UUID
+    MOVE LK-POSITION TO CHAT-LOG-POSITION
+    IF LK-TRANSLATE NOT = SPACES
+        MOVE LK-TRANSLATE-LEN TO CHAT-LOG-TEXT-LEN
+        MOVE LK-TRANSLATE(1:LK-TRANSLATE-LEN) TO CHAT-LOG-TEXT
+    ELSE
+        MOVE LK-TEXT-LEN TO CHAT-LOG-TEXT-LEN
+        MOVE LK-TEXT(1:LK-TEXT-LEN) TO CHAT-LOG-TEXT
+    END-IF
+    CALL "ChatLog-Append" USING CHAT-LOG-ENTRY
+
     GOBACK.
 
+    Write-String-Tag.
+        MOVE X"08" TO PAYLOAD(PAYLOADPOS:1)
+        ADD 1 TO PAYLOADPOS
+        MOVE WS-TAG-NAME-LEN TO UINT16
+        CALL "Encode-UnsignedShort" USING UINT16 PAYLOAD PAYLOADPOS
+        MOVE WS-TAG-NAME(1:WS-TAG-NAME-LEN) TO PAYLOAD(PAYLOADPOS:WS-TAG-NAME-LEN)
+        ADD WS-TAG-NAME-LEN TO PAYLOADPOS
+
+        MOVE WS-TAG-VALUE-LEN TO UINT16
+        CALL "Encode-UnsignedShort" USING UINT16 PAYLOAD PAYLOADPOS
+        MOVE WS-TAG-VALUE(1:WS-TAG-VALUE-LEN) TO PAYLOAD(PAYLOADPOS:WS-TAG-VALUE-LEN)
+        ADD WS-TAG-VALUE-LEN TO PAYLOADPOS.
+
+    Write-Byte-Tag.
+        MOVE X"01" TO PAYLOAD(PAYLOADPOS:1)
+        ADD 1 TO PAYLOADPOS
+        MOVE WS-TAG-NAME-LEN TO UINT16
+        CALL "Encode-UnsignedShort" USING UINT16 PAYLOAD PAYLOADPOS
+        MOVE WS-TAG-NAME(1:WS-TAG-NAME-LEN) TO PAYLOAD(PAYLOADPOS:WS-TAG-NAME-LEN)
+        ADD WS-TAG-NAME-LEN TO PAYLOADPOS
+
+        MOVE X"01" TO PAYLOAD(PAYLOADPOS:1)
+        ADD 1 TO PAYLOADPOS.
+
+    Write-Compound-Start.
+        MOVE X"0A" TO PAYLOAD(PAYLOADPOS:1)
+        ADD 1 TO PAYLOADPOS
+        MOVE WS-TAG-NAME-LEN TO UINT16
+        CALL "Encode-UnsignedShort" USING UINT16 PAYLOAD PAYLOADPOS
+        MOVE WS-TAG-NAME(1:WS-TAG-NAME-LEN) TO PAYLOAD(PAYLOADPOS:WS-TAG-NAME-LEN)
+        ADD WS-TAG-NAME-LEN TO PAYLOADPOS.
+
+    Write-Compound-End.
+        MOVE X"00" TO PAYLOAD(PAYLOADPOS:1)
+        ADD 1 TO PAYLOADPOS.
+
 END PROGRAM SendPacket-SystemChat.
