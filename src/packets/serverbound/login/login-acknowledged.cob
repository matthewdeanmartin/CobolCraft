@@ -1,3 +1,4 @@
+       >>SOURCE FORMAT FREE
 IDENTIFICATION DIVISION.
 PROGRAM-ID. RecvPacket-LoginAcknowledged.
 
@@ -5,6 +6,13 @@ DATA DIVISION.
 WORKING-STORAGE SECTION.
     COPY DD-CLIENTS.
     COPY DD-CLIENT-STATES.
+    COPY DD-PLAYERS.
+    01 GATE-ALLOWED-FLAG        PIC X(1).
+    01 GATE-BANNED-FLAG         PIC X(1).
+    01 GATE-BAN-REASON          PIC X(128).
+    COPY DD-CONNECTION-LOG-ENTRY REPLACING LEADING ==PREFIX== BY ==CONN==.
+    COPY DD-SESSION-CHECKPOINT REPLACING LEADING ==PREFIX== BY ==RESUME==.
+    01 RESUME-FOUND-FLAG        PIC X(1).
 LINKAGE SECTION.
     01 LK-CLIENT                BINARY-LONG UNSIGNED.
     01 LK-BUFFER                PIC X ANY LENGTH.
@@ -17,7 +25,62 @@ PROCEDURE DIVISION USING LK-CLIENT LK-BUFFER LK-OFFSET.
         CALL "Server-DisconnectClient" USING LK-CLIENT
         GOBACK
     END-IF
+
+    *> Whitelist gate: only consulted when the whitelist is enabled:
+    *> Whitelist-IsAllowed returns "Y" outright if it is off.
+    CALL "Whitelist-IsAllowed" USING
+        PLAYER-UUID(CLIENT-PLAYER(LK-CLIENT))
+        PLAYER-USERNAME(CLIENT-PLAYER(LK-CLIENT))
+        GATE-ALLOWED-FLAG
+    IF GATE-ALLOWED-FLAG NOT = "Y"
+        DISPLAY "[login] " PLAYER-USERNAME(CLIENT-PLAYER(LK-CLIENT)) " rejected: not whitelisted"
+        CALL "Server-DisconnectClient-WithReason" USING LK-CLIENT
+            "You are not whitelisted on this server"
+        GOBACK
+    END-IF
+
+    *> Ban-list gate
+    CALL "BanList-IsBanned" USING
+        PLAYER-UUID(CLIENT-PLAYER(LK-CLIENT))
+        GATE-BANNED-FLAG
+        GATE-BAN-REASON
+    IF GATE-BANNED-FLAG = "Y"
+        DISPLAY "[login] " PLAYER-USERNAME(CLIENT-PLAYER(LK-CLIENT)) " rejected: banned"
+        CALL "Server-DisconnectClient-WithReason" USING LK-CLIENT GATE-BAN-REASON
+        GOBACK
+    END-IF
+
     MOVE CLIENT-STATE-CONFIGURATION TO CLIENT-STATE(LK-CLIENT)
+    CALL "Time-UnixSeconds" USING CLIENT-STATE-SINCE(LK-CLIENT)
+
+    *> Durable audit trail of the successful path, not just the error case
+    MOVE LK-CLIENT TO CONN-LOG-CLIENT
+    MOVE PLAYER-UUID(CLIENT-PLAYER(LK-CLIENT)) TO CONN-LOG-PLAYER-UUID
+    MOVE PLAYER-USERNAME(CLIENT-PLAYER(LK-CLIENT)) TO CONN-LOG-USERNAME
+    MOVE CLIENT-ADDRESS(LK-CLIENT) TO CONN-LOG-ADDRESS
+    CALL "ConnectionLog-Append" USING CONN-LOG-ENTRY
+
+    *> Resume from the last checkpoint if a network blip dropped this
+    *> player mid-session, instead of wherever the last full world-save
+    *> happened to capture.
+    CALL "SessionCheckpoint-Load" USING
+        PLAYER-UUID(CLIENT-PLAYER(LK-CLIENT))
+        RESUME-CHECKPOINT
+        RESUME-FOUND-FLAG
+    IF RESUME-FOUND-FLAG = "Y"
+        CALL "Player-RestoreCheckpoint" USING
+            CLIENT-PLAYER(LK-CLIENT) RESUME-CHECKPOINT
+    END-IF
+
+    *> Staff catching up on what was announced/said while they were
+    *> offline: ChatLog-ReplayToClient should fire once this client
+    *> reaches CLIENT-STATE-PLAY, from whatever packet handler completes
+    *> the configuration-to-play transition for an operator. This client
+    *> is still only in CLIENT-STATE-CONFIGURATION here, and this server
+    *> has no such handler yet, so the replay hook is left for that
+    *> handler to call rather than fired too early against a play-only
+    *> packet ID here.
+
     GOBACK.
 
 END PROGRAM RecvPacket-LoginAcknowledged.
