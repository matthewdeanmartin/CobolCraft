@@ -0,0 +1,75 @@
+       >>SOURCE FORMAT FREE
+*> --- RecvPacket-ChatCommand ---
+*> Handles the serverbound chat-command packet. Currently only
+*> recognizes "opstatus", an operator-only command reporting live
+*> server stats (online player count, ticks-per-second, loaded-chunk
+*> count) back to the caller via SendPacket-SystemChat, so staff can
+*> check server health from inside the game instead of shelling into
+*> the host.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. RecvPacket-ChatCommand.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    COPY DD-CLIENTS.
+    COPY DD-PLAYERS.
+    COPY DD-TEXT-COMPONENT REPLACING LEADING ==PREFIX== BY ==REPLY==.
+    01 WS-COMMAND-TEXT          PIC X(256).
+    01 WS-COMMAND-LEN           BINARY-LONG UNSIGNED.
+    01 WS-ONLINE-COUNT          BINARY-LONG UNSIGNED.
+    01 WS-ONLINE-COUNT-DISPLAY  PIC Z(8)9.
+    01 WS-TPS                   FLOAT-LONG.
+    01 WS-TPS-DISPLAY           PIC Z(4)9.99.
+    01 WS-CHUNK-COUNT           BINARY-LONG UNSIGNED.
+    01 WS-CHUNK-COUNT-DISPLAY   PIC Z(8)9.
+    01 WS-REPORT-LINE           PIC X(128).
+
+LINKAGE SECTION.
+    01 LK-CLIENT                BINARY-LONG UNSIGNED.
+    01 LK-BUFFER                PIC X ANY LENGTH.
+    01 LK-OFFSET                BINARY-LONG UNSIGNED.
+
+PROCEDURE DIVISION USING LK-CLIENT LK-BUFFER LK-OFFSET.
+    CALL "Decode-String" USING LK-BUFFER LK-OFFSET WS-COMMAND-TEXT WS-COMMAND-LEN
+
+    IF WS-COMMAND-TEXT(1:WS-COMMAND-LEN) = "opstatus"
+        IF PLAYER-OP(CLIENT-PLAYER(LK-CLIENT)) NOT = "Y"
+            MOVE SPACES TO REPLY-COMPONENT
+            MOVE "You do not have permission to use this command" TO REPLY-TEXT
+            MOVE FUNCTION STORED-CHAR-LENGTH(FUNCTION TRIM(REPLY-TEXT))
+                TO REPLY-TEXT-LEN
+            MOVE "red" TO REPLY-COLOR
+            CALL "SendPacket-SystemChat" USING LK-CLIENT REPLY-COMPONENT "system"
+            GOBACK
+        END-IF
+
+        MOVE 0 TO WS-ONLINE-COUNT
+        PERFORM VARYING PLAYER-IDX FROM 1 BY 1 UNTIL PLAYER-IDX > PLAYER-COUNT
+            IF PLAYER-CLIENT(PLAYER-IDX) NOT = 0
+                ADD 1 TO WS-ONLINE-COUNT
+            END-IF
+        END-PERFORM
+
+        CALL "Server-GetTPS" USING WS-TPS
+        CALL "World-GetLoadedChunkCount" USING WS-CHUNK-COUNT
+
+        MOVE WS-ONLINE-COUNT TO WS-ONLINE-COUNT-DISPLAY
+        MOVE WS-TPS TO WS-TPS-DISPLAY
+        MOVE WS-CHUNK-COUNT TO WS-CHUNK-COUNT-DISPLAY
+
+        MOVE SPACES TO WS-REPORT-LINE
+        STRING "players=" FUNCTION TRIM(WS-ONLINE-COUNT-DISPLAY)
+            " tps=" FUNCTION TRIM(WS-TPS-DISPLAY)
+            " chunks=" FUNCTION TRIM(WS-CHUNK-COUNT-DISPLAY)
+            DELIMITED BY SIZE INTO WS-REPORT-LINE
+
+        MOVE SPACES TO REPLY-COMPONENT
+        MOVE WS-REPORT-LINE TO REPLY-TEXT
+        MOVE FUNCTION STORED-CHAR-LENGTH(WS-REPORT-LINE) TO REPLY-TEXT-LEN
+        MOVE "yellow" TO REPLY-COLOR
+        CALL "SendPacket-SystemChat" USING LK-CLIENT REPLY-COMPONENT "system"
+    END-IF
+
+    GOBACK.
+
+END PROGRAM RecvPacket-ChatCommand.
