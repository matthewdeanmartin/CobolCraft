@@ -0,0 +1,58 @@
+       >>SOURCE FORMAT FREE
+*> --- BanList-IsBanned ---
+*> File-backed ban-list gate consulted by RecvPacket-LoginAcknowledged.
+*> Bans are one UUID-hex plus a free-text reason per line in
+*> config/banned-players.txt; a missing file or no matching line means
+*> the player isn't banned.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. BanList-IsBanned.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT BAN-LIST-FILE ASSIGN TO "config/banned-players.txt"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-FILE-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD BAN-LIST-FILE.
+01 BAN-LIST-RECORD         PIC X(192).
+
+WORKING-STORAGE SECTION.
+    01 WS-FILE-STATUS       PIC X(2).
+    01 WS-UUID-HEX          PIC X(32).
+    01 WS-LINE.
+        02 WS-LINE-UUID-HEX  PIC X(32).
+        02 FILLER            PIC X.
+        02 WS-LINE-REASON    PIC X(128).
+
+LINKAGE SECTION.
+    01 LK-PLAYER-UUID        PIC X(16).
+    01 LK-BANNED-FLAG        PIC X(1).
+    01 LK-BAN-REASON         PIC X(128).
+
+PROCEDURE DIVISION USING LK-PLAYER-UUID LK-BANNED-FLAG LK-BAN-REASON.
+    CALL "Util-BytesToHex" USING LK-PLAYER-UUID WS-UUID-HEX
+
+    MOVE "N" TO LK-BANNED-FLAG
+    MOVE SPACES TO LK-BAN-REASON
+
+    OPEN INPUT BAN-LIST-FILE
+    IF WS-FILE-STATUS NOT = "00"
+        GOBACK
+    END-IF
+
+    PERFORM UNTIL WS-FILE-STATUS NOT = "00"
+        READ BAN-LIST-FILE INTO WS-LINE
+        IF WS-FILE-STATUS = "00"
+                AND WS-LINE-UUID-HEX = WS-UUID-HEX
+            MOVE "Y" TO LK-BANNED-FLAG
+            MOVE WS-LINE-REASON TO LK-BAN-REASON
+        END-IF
+    END-PERFORM
+    CLOSE BAN-LIST-FILE
+
+    GOBACK.
+
+END PROGRAM BanList-IsBanned.
