@@ -0,0 +1,62 @@
+       >>SOURCE FORMAT FREE
+*> --- ChatLog-Append ---
+*> Appends one row to the sequential chat-message audit log. Called by
+*> SendPacket-SystemChat after every outgoing message, so staff coming
+*> online later have a durable record of what was announced or said
+*> while they were away (see ChatLog-ReplayToClient).
+IDENTIFICATION DIVISION.
+PROGRAM-ID. ChatLog-Append.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT CHAT-LOG-FILE ASSIGN TO "logs/chat.log"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-FILE-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD CHAT-LOG-FILE.
+01 CHAT-LOG-RECORD             PIC X(320).
+
+WORKING-STORAGE SECTION.
+    01 WS-FILE-STATUS           PIC X(2).
+    01 WS-SENDER-UUID-HEX       PIC X(32).
+    01 WS-LOG-LINE.
+        02 WS-LOG-TIMESTAMP     PIC 9(10).
+        02 FILLER               PIC X VALUE SPACE.
+        02 WS-LOG-SENDER        PIC X(32).
+        02 FILLER               PIC X VALUE SPACE.
+        02 WS-LOG-POSITION      PIC X(16).
+        02 FILLER               PIC X VALUE SPACE.
+        02 WS-LOG-TEXT          PIC X(256).
+
+LINKAGE SECTION.
+    COPY DD-CHAT-LOG-ENTRY REPLACING LEADING ==PREFIX== BY ==LK==.
+
+PROCEDURE DIVISION USING LK-LOG-ENTRY.
+    CALL "Time-UnixSeconds" USING LK-LOG-TIMESTAMP
+
+    CALL "Util-BytesToHex" USING LK-LOG-SENDER-UUID WS-SENDER-UUID-HEX
+
+    MOVE LK-LOG-TIMESTAMP TO WS-LOG-TIMESTAMP
+    MOVE WS-SENDER-UUID-HEX TO WS-LOG-SENDER
+    MOVE LK-LOG-POSITION TO WS-LOG-POSITION
+    MOVE SPACES TO WS-LOG-TEXT
+    MOVE LK-LOG-TEXT(1:LK-LOG-TEXT-LEN) TO WS-LOG-TEXT(1:LK-LOG-TEXT-LEN)
+
+    OPEN EXTEND CHAT-LOG-FILE
+    IF WS-FILE-STATUS NOT = "00"
+        CALL "SYSTEM" USING "mkdir -p logs"
+        OPEN OUTPUT CHAT-LOG-FILE
+    END-IF
+    IF WS-FILE-STATUS NOT = "00"
+        DISPLAY "[chat-log] unable to open logs/chat.log, status=" WS-FILE-STATUS
+        GOBACK
+    END-IF
+    WRITE CHAT-LOG-RECORD FROM WS-LOG-LINE
+    CLOSE CHAT-LOG-FILE
+
+    GOBACK.
+
+END PROGRAM ChatLog-Append.
