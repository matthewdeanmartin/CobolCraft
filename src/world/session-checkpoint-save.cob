@@ -0,0 +1,64 @@
+       >>SOURCE FORMAT FREE
+*> --- SessionCheckpoint-Save ---
+*> Persists one player's current position/gamemode to a per-UUID
+*> checkpoint file, so a reconnect after a network blip can resume from
+*> here. Called periodically for every online player (see
+*> SessionCheckpoint-SaveAll) and is also the hook the engine's clean
+*> disconnect path should call with the disconnecting player's index.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. SessionCheckpoint-Save.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT SESSION-CHECKPOINT-FILE ASSIGN TO WS-CHECKPOINT-FILE-NAME
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-FILE-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD SESSION-CHECKPOINT-FILE.
+01 SESSION-CHECKPOINT-RECORD   PIC X(128).
+
+WORKING-STORAGE SECTION.
+    COPY DD-PLAYERS.
+    01 WS-FILE-STATUS           PIC X(2).
+    01 WS-UUID-HEX              PIC X(32).
+    01 WS-CHECKPOINT-FILE-NAME  PIC X(128).
+    01 WS-LOG-LINE.
+        02 WS-LOG-POSITION-X    PIC -(6)9.9(6).
+        02 FILLER               PIC X VALUE SPACE.
+        02 WS-LOG-POSITION-Y    PIC -(6)9.9(6).
+        02 FILLER               PIC X VALUE SPACE.
+        02 WS-LOG-POSITION-Z    PIC -(6)9.9(6).
+        02 FILLER               PIC X VALUE SPACE.
+        02 WS-LOG-GAMEMODE      PIC -(9).
+
+LINKAGE SECTION.
+    01 LK-PLAYER                BINARY-LONG UNSIGNED.
+
+PROCEDURE DIVISION USING LK-PLAYER.
+    CALL "Util-BytesToHex" USING PLAYER-UUID(LK-PLAYER) WS-UUID-HEX
+    STRING "checkpoints/" WS-UUID-HEX ".dat" DELIMITED BY SIZE
+        INTO WS-CHECKPOINT-FILE-NAME
+
+    MOVE PLAYER-POSITION-X(LK-PLAYER) TO WS-LOG-POSITION-X
+    MOVE PLAYER-POSITION-Y(LK-PLAYER) TO WS-LOG-POSITION-Y
+    MOVE PLAYER-POSITION-Z(LK-PLAYER) TO WS-LOG-POSITION-Z
+    MOVE PLAYER-GAMEMODE(LK-PLAYER) TO WS-LOG-GAMEMODE
+
+    OPEN OUTPUT SESSION-CHECKPOINT-FILE
+    IF WS-FILE-STATUS NOT = "00"
+        CALL "SYSTEM" USING "mkdir -p checkpoints"
+        OPEN OUTPUT SESSION-CHECKPOINT-FILE
+    END-IF
+    IF WS-FILE-STATUS NOT = "00"
+        DISPLAY "[session-checkpoint-save] unable to open " FUNCTION TRIM(WS-CHECKPOINT-FILE-NAME) ", status=" WS-FILE-STATUS
+        GOBACK
+    END-IF
+    WRITE SESSION-CHECKPOINT-RECORD FROM WS-LOG-LINE
+    CLOSE SESSION-CHECKPOINT-FILE
+
+    GOBACK.
+
+END PROGRAM SessionCheckpoint-Save.
