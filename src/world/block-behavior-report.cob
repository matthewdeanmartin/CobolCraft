@@ -0,0 +1,93 @@
+       >>SOURCE FORMAT FREE
+*> --- BlockBehaviorReport-Run ---
+*> Startup diagnostic, intended to be called once after every
+*> RegisterBlock-* program has finished its registration pass. Walks the
+*> "minecraft:block" registry the same way those programs do
+*> (Registries-EntryCount/Blocks-GetType) and, for each block's state ID
+*> range, reports which of Destroy/Interact/Face/Redstone callbacks ended
+*> up wired versus which state IDs fell through with none, so an operator
+*> can see at a glance which block types are still "dumb" after a content
+*> update introduces new ones.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. BlockBehaviorReport-Run.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    01 BLOCK-REGISTRY           BINARY-LONG.
+    01 BLOCK-COUNT              BINARY-LONG UNSIGNED.
+    01 BLOCK-ID                 BINARY-LONG UNSIGNED.
+    01 BLOCK-NAME               PIC X(64).
+    01 BLOCK-MINIMUM-STATE-ID   BINARY-LONG.
+    01 BLOCK-MAXIMUM-STATE-ID   BINARY-LONG.
+    01 STATE-ID                 BINARY-LONG.
+    01 DESTROY-PTR              PROGRAM-POINTER.
+    01 INTERACT-PTR             PROGRAM-POINTER.
+    01 FACE-PTR                 PROGRAM-POINTER.
+    01 REDSTONE-PTR             PROGRAM-POINTER.
+    01 HAS-ANY-BEHAVIOR         PIC X(1).
+    01 WS-REPORT-LINE.
+        02 WS-REPORT-NAME       PIC X(40).
+        02 FILLER               PIC X VALUE SPACE.
+        02 WS-REPORT-DESTROY    PIC X(7).
+        02 FILLER               PIC X VALUE SPACE.
+        02 WS-REPORT-INTERACT   PIC X(8).
+        02 FILLER               PIC X VALUE SPACE.
+        02 WS-REPORT-FACE       PIC X(4).
+        02 FILLER               PIC X VALUE SPACE.
+        02 WS-REPORT-REDSTONE   PIC X(8).
+
+LINKAGE SECTION.
+
+PROCEDURE DIVISION.
+    CALL "Registries-LookupRegistry" USING "minecraft:block" BLOCK-REGISTRY
+    CALL "Registries-EntryCount" USING BLOCK-REGISTRY BLOCK-COUNT
+
+    DISPLAY "--- Block behavior report ---"
+    DISPLAY "block                                    destroy interact face redstone"
+
+    PERFORM VARYING BLOCK-ID FROM 0 BY 1 UNTIL BLOCK-ID >= BLOCK-COUNT
+        CALL "Blocks-GetName" USING BLOCK-ID BLOCK-NAME
+        CALL "Blocks-GetStateIds" USING BLOCK-ID BLOCK-MINIMUM-STATE-ID BLOCK-MAXIMUM-STATE-ID
+
+        *> A block can have many state IDs; report against the first one,
+        *> since RegisterBlock-* programs always wire a whole block's
+        *> range identically.
+        MOVE BLOCK-MINIMUM-STATE-ID TO STATE-ID
+        CALL "GetCallback-BlockDestroy" USING STATE-ID DESTROY-PTR
+        CALL "GetCallback-BlockInteract" USING STATE-ID INTERACT-PTR
+        CALL "GetCallback-BlockFace" USING STATE-ID FACE-PTR
+        CALL "GetCallback-BlockRedstone" USING STATE-ID REDSTONE-PTR
+
+        MOVE "N" TO HAS-ANY-BEHAVIOR
+        MOVE "no" TO WS-REPORT-DESTROY
+        MOVE "no" TO WS-REPORT-INTERACT
+        MOVE "no" TO WS-REPORT-FACE
+        MOVE "no" TO WS-REPORT-REDSTONE
+        IF DESTROY-PTR NOT EQUAL NULL
+            MOVE "yes" TO WS-REPORT-DESTROY
+            MOVE "Y" TO HAS-ANY-BEHAVIOR
+        END-IF
+        IF INTERACT-PTR NOT EQUAL NULL
+            MOVE "yes" TO WS-REPORT-INTERACT
+            MOVE "Y" TO HAS-ANY-BEHAVIOR
+        END-IF
+        IF FACE-PTR NOT EQUAL NULL
+            MOVE "yes" TO WS-REPORT-FACE
+            MOVE "Y" TO HAS-ANY-BEHAVIOR
+        END-IF
+        IF REDSTONE-PTR NOT EQUAL NULL
+            MOVE "yes" TO WS-REPORT-REDSTONE
+            MOVE "Y" TO HAS-ANY-BEHAVIOR
+        END-IF
+
+        MOVE BLOCK-NAME TO WS-REPORT-NAME
+        IF HAS-ANY-BEHAVIOR = "Y"
+            DISPLAY WS-REPORT-LINE
+        ELSE
+            DISPLAY WS-REPORT-NAME " -- no behavior registered"
+        END-IF
+    END-PERFORM
+
+    GOBACK.
+
+END PROGRAM BlockBehaviorReport-Run.
