@@ -0,0 +1,73 @@
+       >>SOURCE FORMAT FREE
+*> --- RedstoneTick-Propagate ---
+*> Server-tick redstone propagation pass. Walks every block position the
+*> world engine has flagged dirty since the last tick, recomputes the
+*> redstone power level there, and whenever the powered/unpowered state
+*> actually changes, invokes the Callback-Redstone registered for that
+*> position's current block state (the same callback wiring used for
+*> Callback-Destroy/Interact/Face via SetCallback-BlockRedstone). This is
+*> how iron doors/trapdoors -- which have no Callback-Interact at all --
+*> and wooden ones alike end up opening from a lever or a redstone pulse
+*> instead of only from a hand click.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. RedstoneTick-Propagate.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    01 DIRTY-COUNT               BINARY-LONG UNSIGNED.
+    01 DIRTY-INDEX               BINARY-LONG UNSIGNED.
+    01 DIRTY-POSITION.
+        02 DIRTY-POSITION-X      BINARY-LONG.
+        02 DIRTY-POSITION-Y      BINARY-LONG.
+        02 DIRTY-POSITION-Z      BINARY-LONG.
+    01 BLOCK-STATE                BINARY-LONG.
+    01 OLD-POWER-LEVEL            BINARY-CHAR UNSIGNED.
+    01 NEW-POWER-LEVEL            BINARY-CHAR UNSIGNED.
+    01 OLD-POWERED-FLAG           PIC X(1).
+    01 NEW-POWERED-FLAG           PIC X(1).
+    01 REDSTONE-PTR               PROGRAM-POINTER.
+
+LINKAGE SECTION.
+
+PROCEDURE DIVISION.
+    *> The world engine tracks which positions changed neighbors (a lever
+    *> flipped, a wire updated, a block was placed/removed) since the
+    *> last tick; only those need their power recomputed.
+    CALL "World-GetRedstoneDirtyPositions" USING DIRTY-COUNT
+
+    PERFORM VARYING DIRTY-INDEX FROM 1 BY 1 UNTIL DIRTY-INDEX > DIRTY-COUNT
+        CALL "World-GetRedstoneDirtyPosition" USING DIRTY-INDEX DIRTY-POSITION
+
+        CALL "Redstone-GetCachedPower" USING DIRTY-POSITION OLD-POWER-LEVEL
+        CALL "Redstone-ComputePower" USING DIRTY-POSITION NEW-POWER-LEVEL
+
+        IF NEW-POWER-LEVEL NOT = OLD-POWER-LEVEL
+            CALL "Redstone-SetCachedPower" USING DIRTY-POSITION NEW-POWER-LEVEL
+
+            IF OLD-POWER-LEVEL > 0
+                MOVE "Y" TO OLD-POWERED-FLAG
+            ELSE
+                MOVE "N" TO OLD-POWERED-FLAG
+            END-IF
+            IF NEW-POWER-LEVEL > 0
+                MOVE "Y" TO NEW-POWERED-FLAG
+            ELSE
+                MOVE "N" TO NEW-POWERED-FLAG
+            END-IF
+
+            *> Only fire the callback on an actual powered/unpowered edge,
+            *> not on every intermediate power-level change (e.g. 15 -> 9
+            *> is still "powered" and should not re-open an open door).
+            IF NEW-POWERED-FLAG NOT = OLD-POWERED-FLAG
+                CALL "World-GetBlock" USING DIRTY-POSITION BLOCK-STATE
+                CALL "GetCallback-BlockRedstone" USING BLOCK-STATE REDSTONE-PTR
+                IF REDSTONE-PTR NOT EQUAL NULL
+                    CALL REDSTONE-PTR USING DIRTY-POSITION NEW-POWERED-FLAG
+                END-IF
+            END-IF
+        END-IF
+    END-PERFORM
+
+    GOBACK.
+
+END PROGRAM RedstoneTick-Propagate.
