@@ -0,0 +1,72 @@
+       >>SOURCE FORMAT FREE
+*> --- SessionCheckpoint-Load ---
+*> Looks up a player's last saved checkpoint by UUID. Consulted during
+*> the login-acknowledged/configuration handshake so a reconnecting
+*> player resumes from here instead of from the last full world-save.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. SessionCheckpoint-Load.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT SESSION-CHECKPOINT-FILE ASSIGN TO WS-CHECKPOINT-FILE-NAME
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-FILE-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD SESSION-CHECKPOINT-FILE.
+01 SESSION-CHECKPOINT-RECORD   PIC X(128).
+
+WORKING-STORAGE SECTION.
+    01 WS-FILE-STATUS           PIC X(2).
+    01 WS-UUID-HEX              PIC X(32).
+    01 WS-CHECKPOINT-FILE-NAME  PIC X(128).
+    01 WS-LOG-LINE.
+        02 WS-LOG-POSITION-X    PIC -(6)9.9(6).
+        02 FILLER               PIC X.
+        02 WS-LOG-POSITION-Y    PIC -(6)9.9(6).
+        02 FILLER               PIC X.
+        02 WS-LOG-POSITION-Z    PIC -(6)9.9(6).
+        02 FILLER               PIC X.
+        02 WS-LOG-GAMEMODE      PIC -(9).
+    *> Numeric-edited fields can't de-edit straight into FLOAT-LONG, so
+    *> route the position fields through a fixed-point field first.
+    01 WS-FIXED-POSITION-X      PIC S9(7)V9(6).
+    01 WS-FIXED-POSITION-Y      PIC S9(7)V9(6).
+    01 WS-FIXED-POSITION-Z      PIC S9(7)V9(6).
+
+LINKAGE SECTION.
+    01 LK-PLAYER-UUID           PIC X(16).
+    COPY DD-SESSION-CHECKPOINT REPLACING LEADING ==PREFIX== BY ==LK==.
+    01 LK-FOUND-FLAG            PIC X(1).
+
+PROCEDURE DIVISION USING LK-PLAYER-UUID LK-CHECKPOINT LK-FOUND-FLAG.
+    MOVE "N" TO LK-FOUND-FLAG
+
+    CALL "Util-BytesToHex" USING LK-PLAYER-UUID WS-UUID-HEX
+    STRING "checkpoints/" WS-UUID-HEX ".dat" DELIMITED BY SIZE
+        INTO WS-CHECKPOINT-FILE-NAME
+
+    OPEN INPUT SESSION-CHECKPOINT-FILE
+    IF WS-FILE-STATUS NOT = "00"
+        GOBACK
+    END-IF
+
+    READ SESSION-CHECKPOINT-FILE INTO WS-LOG-LINE
+    IF WS-FILE-STATUS = "00"
+        MOVE LK-PLAYER-UUID TO LK-CHECKPOINT-UUID
+        MOVE WS-LOG-POSITION-X TO WS-FIXED-POSITION-X
+        MOVE WS-LOG-POSITION-Y TO WS-FIXED-POSITION-Y
+        MOVE WS-LOG-POSITION-Z TO WS-FIXED-POSITION-Z
+        MOVE WS-FIXED-POSITION-X TO LK-CHECKPOINT-POSITION-X
+        MOVE WS-FIXED-POSITION-Y TO LK-CHECKPOINT-POSITION-Y
+        MOVE WS-FIXED-POSITION-Z TO LK-CHECKPOINT-POSITION-Z
+        MOVE WS-LOG-GAMEMODE TO LK-CHECKPOINT-GAMEMODE
+        MOVE "Y" TO LK-FOUND-FLAG
+    END-IF
+    CLOSE SESSION-CHECKPOINT-FILE
+
+    GOBACK.
+
+END PROGRAM SessionCheckpoint-Load.
