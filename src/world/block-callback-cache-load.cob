@@ -0,0 +1,78 @@
+       >>SOURCE FORMAT FREE
+*> --- BlockCallbackCache-Load ---
+*> Reads back a cache file written by BlockCallbackCache-Save. Sets
+*> LK-LOAD-OK to "N" (and leaves LK-CACHE untouched beyond that) if the
+*> file doesn't exist or is unreadable, so the caller knows to fall back
+*> to a full Registries-EntryCount/Blocks-GetType recomputation.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. BlockCallbackCache-Load.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT BLOCK-CALLBACK-CACHE-FILE ASSIGN TO WS-CACHE-FILE-NAME
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-FILE-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD BLOCK-CALLBACK-CACHE-FILE.
+01 BLOCK-CALLBACK-CACHE-RECORD     PIC X(32).
+
+WORKING-STORAGE SECTION.
+    01 WS-CACHE-FILE-NAME        PIC X(128).
+    01 WS-FILE-STATUS            PIC X(2).
+    01 WS-HEADER-LINE.
+        02 WS-HEADER-VERSION     PIC -(9).
+        02 FILLER                PIC X.
+        02 WS-HEADER-COUNT       PIC -(9).
+    01 WS-ENTRY-LINE.
+        02 WS-ENTRY-STATE-ID     PIC -(9).
+        02 FILLER                PIC X.
+        02 WS-ENTRY-FAMILY       PIC X(16).
+        02 FILLER                PIC X.
+        02 WS-ENTRY-REDSTONE     PIC X(1).
+    01 WS-ENTRY-INDEX            BINARY-LONG UNSIGNED.
+
+LINKAGE SECTION.
+    01 LK-CACHE-FILE-NAME         PIC X(128).
+    COPY DD-BLOCK-CALLBACK-CACHE REPLACING LEADING ==PREFIX== BY ==LK==.
+    01 LK-LOAD-OK                 PIC X(1).
+
+PROCEDURE DIVISION USING LK-CACHE-FILE-NAME LK-CACHE LK-LOAD-OK.
+    MOVE LK-CACHE-FILE-NAME TO WS-CACHE-FILE-NAME
+    MOVE "N" TO LK-LOAD-OK
+    MOVE 0 TO LK-CACHE-VERSION
+    MOVE 0 TO LK-CACHE-ENTRY-COUNT
+
+    OPEN INPUT BLOCK-CALLBACK-CACHE-FILE
+    IF WS-FILE-STATUS NOT = "00"
+        GOBACK
+    END-IF
+
+    READ BLOCK-CALLBACK-CACHE-FILE INTO WS-HEADER-LINE
+    IF WS-FILE-STATUS NOT = "00"
+        CLOSE BLOCK-CALLBACK-CACHE-FILE
+        GOBACK
+    END-IF
+    MOVE WS-HEADER-VERSION TO LK-CACHE-VERSION
+    MOVE WS-HEADER-COUNT TO LK-CACHE-ENTRY-COUNT
+
+    PERFORM VARYING WS-ENTRY-INDEX FROM 1 BY 1
+            UNTIL WS-ENTRY-INDEX > LK-CACHE-ENTRY-COUNT
+        READ BLOCK-CALLBACK-CACHE-FILE INTO WS-ENTRY-LINE
+        IF WS-FILE-STATUS NOT = "00"
+            CLOSE BLOCK-CALLBACK-CACHE-FILE
+            GOBACK
+        END-IF
+        MOVE WS-ENTRY-STATE-ID TO LK-CACHE-STATE-ID(WS-ENTRY-INDEX)
+        MOVE WS-ENTRY-FAMILY TO LK-CACHE-BLOCK-FAMILY(WS-ENTRY-INDEX)
+        MOVE WS-ENTRY-REDSTONE TO LK-CACHE-REDSTONE-ONLY(WS-ENTRY-INDEX)
+    END-PERFORM
+
+    CLOSE BLOCK-CALLBACK-CACHE-FILE
+    MOVE "Y" TO LK-LOAD-OK
+
+    GOBACK.
+
+END PROGRAM BlockCallbackCache-Load.
