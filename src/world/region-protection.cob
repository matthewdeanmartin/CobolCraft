@@ -0,0 +1,47 @@
+       >>SOURCE FORMAT FREE
+*> --- Region-IsProtected ---
+*> Shared protected-region gate, intended to be called at the top of
+*> every block's Callback-Destroy (and similar world-mutating callbacks)
+*> before any World-SetBlock is issued. Looks the given position up
+*> against the claimed/admin-protected region table and reports whether
+*> it falls inside one.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Region-IsProtected.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    01 REGION-COUNT              BINARY-LONG UNSIGNED.
+    01 REGION-INDEX              BINARY-LONG UNSIGNED.
+    01 REGION-MIN.
+        02 REGION-MIN-X          BINARY-LONG.
+        02 REGION-MIN-Y          BINARY-LONG.
+        02 REGION-MIN-Z          BINARY-LONG.
+    01 REGION-MAX.
+        02 REGION-MAX-X          BINARY-LONG.
+        02 REGION-MAX-Y          BINARY-LONG.
+        02 REGION-MAX-Z          BINARY-LONG.
+
+LINKAGE SECTION.
+    01 LK-POSITION.
+        02 LK-POSITION-X         BINARY-LONG.
+        02 LK-POSITION-Y         BINARY-LONG.
+        02 LK-POSITION-Z         BINARY-LONG.
+    01 LK-PROTECTED-FLAG         PIC X(1).
+
+PROCEDURE DIVISION USING LK-POSITION LK-PROTECTED-FLAG.
+    MOVE "N" TO LK-PROTECTED-FLAG
+
+    CALL "Regions-Count" USING REGION-COUNT
+    PERFORM VARYING REGION-INDEX FROM 1 BY 1 UNTIL REGION-INDEX > REGION-COUNT
+        CALL "Regions-GetBounds" USING REGION-INDEX REGION-MIN REGION-MAX
+        IF LK-POSITION-X >= REGION-MIN-X AND LK-POSITION-X <= REGION-MAX-X
+            AND LK-POSITION-Y >= REGION-MIN-Y AND LK-POSITION-Y <= REGION-MAX-Y
+            AND LK-POSITION-Z >= REGION-MIN-Z AND LK-POSITION-Z <= REGION-MAX-Z
+            MOVE "Y" TO LK-PROTECTED-FLAG
+            EXIT PERFORM
+        END-IF
+    END-PERFORM
+
+    GOBACK.
+
+END PROGRAM Region-IsProtected.
