@@ -0,0 +1,42 @@
+       >>SOURCE FORMAT FREE
+*> --- IdleWatchdog-Sweep ---
+*> Periodic server-tick sweep that disconnects any client that has been
+*> sitting in CLIENT-STATE-CONFIGURATION (set by RecvPacket-LoginAcknowledged,
+*> the only site that stamps CLIENT-STATE-SINCE) for longer than the
+*> configured idle timeout, so a client that acknowledges login and then
+*> stalls doesn't tie up a connection slot and a player record indefinitely.
+*> Earlier states (handshake/status/login) never stamp CLIENT-STATE-SINCE,
+*> so they are deliberately left out of scope here rather than timed out
+*> against a never-initialized value.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. IdleWatchdog-Sweep.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    COPY DD-CLIENTS.
+    COPY DD-CLIENT-STATES.
+    01 WS-NOW                   BINARY-LONG UNSIGNED.
+    01 WS-IDLE-TIMEOUT-SECONDS  BINARY-LONG UNSIGNED.
+    01 WS-IDLE-SECONDS          BINARY-LONG UNSIGNED.
+
+PROCEDURE DIVISION.
+    CALL "Time-UnixSeconds" USING WS-NOW
+    CALL "Server-GetIdleTimeoutSeconds" USING WS-IDLE-TIMEOUT-SECONDS
+
+    PERFORM VARYING CLIENT-IDX FROM 1 BY 1 UNTIL CLIENT-IDX > CLIENT-COUNT
+        IF CLIENT-ADDRESS(CLIENT-IDX) NOT = SPACES
+                AND CLIENT-STATE(CLIENT-IDX) = CLIENT-STATE-CONFIGURATION
+            COMPUTE WS-IDLE-SECONDS = WS-NOW - CLIENT-STATE-SINCE(CLIENT-IDX)
+            IF WS-IDLE-SECONDS > WS-IDLE-TIMEOUT-SECONDS
+                DISPLAY "[watchdog] disconnecting client " CLIENT-IDX
+                    " stuck in state " CLIENT-STATE(CLIENT-IDX)
+                    " for " WS-IDLE-SECONDS "s"
+                CALL "Server-DisconnectClient-WithReason" USING CLIENT-IDX
+                    "Timed out waiting for the next step of login"
+            END-IF
+        END-IF
+    END-PERFORM
+
+    GOBACK.
+
+END PROGRAM IdleWatchdog-Sweep.
