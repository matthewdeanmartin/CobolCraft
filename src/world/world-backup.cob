@@ -0,0 +1,52 @@
+       >>SOURCE FORMAT FREE
+*> --- WorldBackup-Run ---
+*> Nightly batch job, run during the server's low-traffic maintenance
+*> window, that snapshots the world save directory into a timestamped,
+*> rotating backup location so a bad plugin interaction or an
+*> undetected grief run doesn't mean losing the whole world with no way
+*> back.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. WorldBackup-Run.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    01 WS-NOW                   BINARY-LONG UNSIGNED.
+    01 WS-TIMESTAMP-DISPLAY     PIC 9(10).
+    01 WS-BACKUP-DIR            PIC X(64).
+    01 WS-MAX-BACKUPS-KEPT      BINARY-LONG UNSIGNED VALUE 14.
+    01 WS-MAX-BACKUPS-DISPLAY   PIC 9(4).
+    01 WS-SKIP-FROM             BINARY-LONG UNSIGNED.
+    01 WS-SKIP-FROM-DISPLAY     PIC 9(4).
+    01 WS-COMMAND-LINE          PIC X(256).
+
+PROCEDURE DIVISION.
+    CALL "Time-UnixSeconds" USING WS-NOW
+    MOVE WS-NOW TO WS-TIMESTAMP-DISPLAY
+
+    MOVE SPACES TO WS-BACKUP-DIR
+    STRING "backups/world-" WS-TIMESTAMP-DISPLAY
+        DELIMITED BY SIZE INTO WS-BACKUP-DIR
+
+    DISPLAY "[backup] snapshotting world save to " FUNCTION TRIM(WS-BACKUP-DIR)
+
+    MOVE SPACES TO WS-COMMAND-LINE
+    STRING "mkdir -p backups && cp -r world " FUNCTION TRIM(WS-BACKUP-DIR)
+        DELIMITED BY SIZE INTO WS-COMMAND-LINE
+    CALL "SYSTEM" USING WS-COMMAND-LINE
+
+    *> Rotation: keep only the WS-MAX-BACKUPS-KEPT most recent snapshots
+    MOVE WS-MAX-BACKUPS-KEPT TO WS-MAX-BACKUPS-DISPLAY
+    COMPUTE WS-SKIP-FROM = WS-MAX-BACKUPS-KEPT + 1
+    MOVE WS-SKIP-FROM TO WS-SKIP-FROM-DISPLAY
+    MOVE SPACES TO WS-COMMAND-LINE
+    STRING "ls -1dt backups/world-* | tail -n +"
+        FUNCTION TRIM(WS-SKIP-FROM-DISPLAY) " | xargs -r rm -rf"
+        DELIMITED BY SIZE INTO WS-COMMAND-LINE
+    CALL "SYSTEM" USING WS-COMMAND-LINE
+
+    DISPLAY "[backup] snapshot complete, keeping last " WS-MAX-BACKUPS-DISPLAY
+        " backups"
+
+    GOBACK.
+
+END PROGRAM WorldBackup-Run.
