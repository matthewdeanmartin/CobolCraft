@@ -0,0 +1,91 @@
+       >>SOURCE FORMAT FREE
+*> --- ConsoleCommand-Run ---
+*> Console-facing command loop so server staff can broadcast a message
+*> or kick a connected player from the host console during an incident,
+*> without needing an in-game op account logged in. Reads one command
+*> per line from the console until "quit"/"exit".
+*>
+*>   broadcast <message>   sends <message> to every connected client
+*>   kick <username>       disconnects the named player, if online
+*>   quit / exit           stops the command loop
+IDENTIFICATION DIVISION.
+PROGRAM-ID. ConsoleCommand-Run.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    COPY DD-CLIENTS.
+    COPY DD-CLIENT-STATES.
+    COPY DD-PLAYERS.
+    COPY DD-TEXT-COMPONENT REPLACING LEADING ==PREFIX== BY ==BROADCAST==.
+    01 WS-INPUT-LINE            PIC X(256).
+    01 WS-COMMAND                PIC X(16).
+    01 WS-ARGUMENT               PIC X(256).
+    01 WS-SCAN-POINTER           BINARY-LONG.
+    01 WS-DONE-FLAG               PIC X(1) VALUE "N".
+    01 WS-PLAYER-FOUND-FLAG       PIC X(1).
+
+PROCEDURE DIVISION.
+    PERFORM UNTIL WS-DONE-FLAG = "Y"
+        MOVE SPACES TO WS-INPUT-LINE
+        DISPLAY "console> " WITH NO ADVANCING
+        ACCEPT WS-INPUT-LINE FROM CONSOLE
+
+        MOVE SPACES TO WS-COMMAND
+        MOVE SPACES TO WS-ARGUMENT
+        MOVE 1 TO WS-SCAN-POINTER
+        UNSTRING WS-INPUT-LINE DELIMITED BY SPACE
+            INTO WS-COMMAND
+            WITH POINTER WS-SCAN-POINTER
+        IF WS-SCAN-POINTER <= LENGTH OF WS-INPUT-LINE
+            MOVE WS-INPUT-LINE(WS-SCAN-POINTER:) TO WS-ARGUMENT
+        END-IF
+
+        EVALUATE WS-COMMAND
+            WHEN "broadcast"
+                PERFORM Broadcast-Message
+            WHEN "kick"
+                PERFORM Kick-Player
+            WHEN "quit"
+                MOVE "Y" TO WS-DONE-FLAG
+            WHEN "exit"
+                MOVE "Y" TO WS-DONE-FLAG
+            WHEN SPACES
+                CONTINUE
+            WHEN OTHER
+                DISPLAY "Unknown command: " FUNCTION TRIM(WS-COMMAND)
+        END-EVALUATE
+    END-PERFORM
+
+    GOBACK.
+
+    Broadcast-Message.
+        MOVE SPACES TO BROADCAST-COMPONENT
+        MOVE FUNCTION TRIM(WS-ARGUMENT) TO BROADCAST-TEXT
+        MOVE FUNCTION STORED-CHAR-LENGTH(FUNCTION TRIM(WS-ARGUMENT))
+            TO BROADCAST-TEXT-LEN
+        MOVE "gold" TO BROADCAST-COLOR
+
+        PERFORM VARYING CLIENT-IDX FROM 1 BY 1 UNTIL CLIENT-IDX > CLIENT-COUNT
+            IF CLIENT-ADDRESS(CLIENT-IDX) NOT = SPACES
+                    AND CLIENT-STATE(CLIENT-IDX) = CLIENT-STATE-PLAY
+                CALL "SendPacket-SystemChat" USING CLIENT-IDX
+                    BROADCAST-COMPONENT "system"
+            END-IF
+        END-PERFORM.
+
+    Kick-Player.
+        MOVE "N" TO WS-PLAYER-FOUND-FLAG
+        PERFORM VARYING PLAYER-IDX FROM 1 BY 1 UNTIL PLAYER-IDX > PLAYER-COUNT
+            IF PLAYER-CLIENT(PLAYER-IDX) NOT = 0
+                    AND PLAYER-USERNAME(PLAYER-IDX) = FUNCTION TRIM(WS-ARGUMENT)
+                DISPLAY "Kicking " FUNCTION TRIM(WS-ARGUMENT)
+                CALL "Server-DisconnectClient-WithReason" USING
+                    PLAYER-CLIENT(PLAYER-IDX) "Kicked by an operator"
+                MOVE "Y" TO WS-PLAYER-FOUND-FLAG
+            END-IF
+        END-PERFORM
+        IF WS-PLAYER-FOUND-FLAG NOT = "Y"
+            DISPLAY "No online player named " FUNCTION TRIM(WS-ARGUMENT)
+        END-IF.
+
+END PROGRAM ConsoleCommand-Run.
