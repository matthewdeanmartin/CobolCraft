@@ -0,0 +1,22 @@
+       >>SOURCE FORMAT FREE
+*> --- SessionCheckpoint-SaveAll ---
+*> Periodic server-tick driver that checkpoints every online player, so
+*> a mid-session disconnect never loses more progress than the tick
+*> interval between sweeps.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. SessionCheckpoint-SaveAll.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    COPY DD-PLAYERS.
+
+PROCEDURE DIVISION.
+    PERFORM VARYING PLAYER-IDX FROM 1 BY 1 UNTIL PLAYER-IDX > PLAYER-COUNT
+        IF PLAYER-CLIENT(PLAYER-IDX) NOT = 0
+            CALL "SessionCheckpoint-Save" USING PLAYER-IDX
+        END-IF
+    END-PERFORM
+
+    GOBACK.
+
+END PROGRAM SessionCheckpoint-SaveAll.
