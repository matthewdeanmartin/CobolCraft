@@ -0,0 +1,70 @@
+       >>SOURCE FORMAT FREE
+*> --- BlockChangeLog-Append ---
+*> Appends one row to the sequential block-change audit log so that a
+*> griefed build can actually be traced back to whoever changed it and,
+*> eventually, rolled back. Called by block Callback-Destroy/Interact
+*> programs around every World-SetBlock they issue.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. BlockChangeLog-Append.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT BLOCK-CHANGE-LOG-FILE ASSIGN TO "logs/block-changes.log"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-FILE-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD BLOCK-CHANGE-LOG-FILE.
+01 BLOCK-CHANGE-LOG-RECORD     PIC X(128).
+
+WORKING-STORAGE SECTION.
+    01 WS-FILE-STATUS           PIC X(2).
+    01 WS-PLAYER-UUID-HEX       PIC X(32).
+    01 WS-LOG-LINE.
+        02 WS-LOG-TIMESTAMP     PIC 9(10).
+        02 FILLER               PIC X VALUE SPACE.
+        02 WS-LOG-PLAYER        PIC X(32).
+        02 FILLER               PIC X VALUE SPACE.
+        02 WS-LOG-X             PIC -(9).
+        02 FILLER               PIC X VALUE SPACE.
+        02 WS-LOG-Y             PIC -(9).
+        02 FILLER               PIC X VALUE SPACE.
+        02 WS-LOG-Z             PIC -(9).
+        02 FILLER               PIC X VALUE SPACE.
+        02 WS-LOG-OLD-STATE     PIC -(9).
+        02 FILLER               PIC X VALUE SPACE.
+        02 WS-LOG-NEW-STATE     PIC -(9).
+
+LINKAGE SECTION.
+    COPY DD-BLOCK-CHANGE-LOG-ENTRY REPLACING LEADING ==PREFIX== BY ==LK==.
+
+PROCEDURE DIVISION USING LK-LOG-ENTRY.
+    CALL "Time-UnixSeconds" USING LK-LOG-TIMESTAMP
+
+    CALL "Util-BytesToHex" USING LK-LOG-PLAYER-UUID WS-PLAYER-UUID-HEX
+
+    MOVE LK-LOG-TIMESTAMP TO WS-LOG-TIMESTAMP
+    MOVE WS-PLAYER-UUID-HEX TO WS-LOG-PLAYER
+    MOVE LK-LOG-POSITION-X TO WS-LOG-X
+    MOVE LK-LOG-POSITION-Y TO WS-LOG-Y
+    MOVE LK-LOG-POSITION-Z TO WS-LOG-Z
+    MOVE LK-LOG-OLD-STATE TO WS-LOG-OLD-STATE
+    MOVE LK-LOG-NEW-STATE TO WS-LOG-NEW-STATE
+
+    OPEN EXTEND BLOCK-CHANGE-LOG-FILE
+    IF WS-FILE-STATUS NOT = "00"
+        CALL "SYSTEM" USING "mkdir -p logs"
+        OPEN OUTPUT BLOCK-CHANGE-LOG-FILE
+    END-IF
+    IF WS-FILE-STATUS NOT = "00"
+        DISPLAY "[block-change-log] unable to open logs/block-changes.log, status=" WS-FILE-STATUS
+        GOBACK
+    END-IF
+    WRITE BLOCK-CHANGE-LOG-RECORD FROM WS-LOG-LINE
+    CLOSE BLOCK-CHANGE-LOG-FILE
+
+    GOBACK.
+
+END PROGRAM BlockChangeLog-Append.
