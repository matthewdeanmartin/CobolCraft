@@ -0,0 +1,64 @@
+       >>SOURCE FORMAT FREE
+*> --- ConnectionLog-Append ---
+*> Appends one row to the sequential login/connection audit log.
+*> Called by RecvPacket-LoginAcknowledged on every successful
+*> transition into configuration state, so there's an actual record of
+*> who connected and when instead of only ever logging the error case.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. ConnectionLog-Append.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT CONNECTION-LOG-FILE ASSIGN TO "logs/connections.log"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-FILE-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD CONNECTION-LOG-FILE.
+01 CONNECTION-LOG-RECORD       PIC X(128).
+
+WORKING-STORAGE SECTION.
+    01 WS-FILE-STATUS           PIC X(2).
+    01 WS-PLAYER-UUID-HEX       PIC X(32).
+    01 WS-LOG-LINE.
+        02 WS-LOG-TIMESTAMP     PIC 9(10).
+        02 FILLER               PIC X VALUE SPACE.
+        02 WS-LOG-CLIENT        PIC -(9).
+        02 FILLER               PIC X VALUE SPACE.
+        02 WS-LOG-PLAYER        PIC X(32).
+        02 FILLER               PIC X VALUE SPACE.
+        02 WS-LOG-USERNAME      PIC X(16).
+        02 FILLER               PIC X VALUE SPACE.
+        02 WS-LOG-ADDRESS       PIC X(46).
+
+LINKAGE SECTION.
+    COPY DD-CONNECTION-LOG-ENTRY REPLACING LEADING ==PREFIX== BY ==LK==.
+
+PROCEDURE DIVISION USING LK-LOG-ENTRY.
+    CALL "Time-UnixSeconds" USING LK-LOG-TIMESTAMP
+
+    CALL "Util-BytesToHex" USING LK-LOG-PLAYER-UUID WS-PLAYER-UUID-HEX
+
+    MOVE LK-LOG-TIMESTAMP TO WS-LOG-TIMESTAMP
+    MOVE LK-LOG-CLIENT TO WS-LOG-CLIENT
+    MOVE WS-PLAYER-UUID-HEX TO WS-LOG-PLAYER
+    MOVE LK-LOG-USERNAME TO WS-LOG-USERNAME
+    MOVE LK-LOG-ADDRESS TO WS-LOG-ADDRESS
+
+    OPEN EXTEND CONNECTION-LOG-FILE
+    IF WS-FILE-STATUS NOT = "00"
+        CALL "SYSTEM" USING "mkdir -p logs"
+        OPEN OUTPUT CONNECTION-LOG-FILE
+    END-IF
+    IF WS-FILE-STATUS NOT = "00"
+        DISPLAY "[connection-log] unable to open logs/connections.log, status=" WS-FILE-STATUS
+        GOBACK
+    END-IF
+    WRITE CONNECTION-LOG-RECORD FROM WS-LOG-LINE
+    CLOSE CONNECTION-LOG-FILE
+
+    GOBACK.
+
+END PROGRAM ConnectionLog-Append.
