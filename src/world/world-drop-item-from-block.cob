@@ -0,0 +1,57 @@
+       >>SOURCE FORMAT FREE
+*> --- World-DropItem-FromBlock ---
+*> Spawns a dropped-item entity for a broken block. Instead of always
+*> spawning a brand-new single-item entity dead-center on the block,
+*> this first looks for a compatible item entity already on the ground
+*> nearby and merges the count into it, and only spawns a new entity
+*> (with a small random horizontal scatter) when nothing to merge with
+*> was found — so mass-breaking blocks doesn't carpet the floor with
+*> dozens of overlapping single-item entities.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. World-DropItem-FromBlock.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    01 WS-SCATTER-RADIUS        FLOAT-LONG VALUE 0.25.
+    01 WS-OFFSET-X              FLOAT-LONG.
+    01 WS-OFFSET-Z              FLOAT-LONG.
+    01 WS-SPAWN-POSITION.
+        02 WS-SPAWN-X            FLOAT-LONG.
+        02 WS-SPAWN-Y            FLOAT-LONG.
+        02 WS-SPAWN-Z            FLOAT-LONG.
+    01 WS-MERGE-RADIUS          FLOAT-LONG VALUE 1.5.
+    01 WS-EXISTING-ENTITY-ID    BINARY-LONG UNSIGNED.
+    01 WS-MERGE-FOUND-FLAG      PIC X(1).
+
+LINKAGE SECTION.
+    01 LK-ITEM-SLOT.
+        COPY DD-INVENTORY-SLOT REPLACING LEADING ==PREFIX== BY ==LK-ITEM==.
+    01 LK-POSITION.
+        02 LK-POSITION-X         BINARY-LONG.
+        02 LK-POSITION-Y         BINARY-LONG.
+        02 LK-POSITION-Z         BINARY-LONG.
+
+PROCEDURE DIVISION USING LK-ITEM-SLOT LK-POSITION.
+    CALL "World-FindNearbyItemEntity" USING LK-POSITION WS-MERGE-RADIUS
+        LK-ITEM-SLOT-ID LK-ITEM-SLOT-NBT-LENGTH LK-ITEM-SLOT-NBT-DATA
+        WS-EXISTING-ENTITY-ID WS-MERGE-FOUND-FLAG
+
+    IF WS-MERGE-FOUND-FLAG = "Y"
+        CALL "World-MergeItemEntity" USING WS-EXISTING-ENTITY-ID
+            LK-ITEM-SLOT-COUNT
+    ELSE
+        *> Small random horizontal scatter so a drop doesn't spawn
+        *> dead-center on every break.
+        COMPUTE WS-OFFSET-X = (FUNCTION RANDOM - 0.5) * WS-SCATTER-RADIUS * 2
+        COMPUTE WS-OFFSET-Z = (FUNCTION RANDOM - 0.5) * WS-SCATTER-RADIUS * 2
+
+        COMPUTE WS-SPAWN-X = LK-POSITION-X + 0.5 + WS-OFFSET-X
+        MOVE LK-POSITION-Y TO WS-SPAWN-Y
+        COMPUTE WS-SPAWN-Z = LK-POSITION-Z + 0.5 + WS-OFFSET-Z
+
+        CALL "World-SpawnItemEntity" USING LK-ITEM-SLOT WS-SPAWN-POSITION
+    END-IF
+
+    GOBACK.
+
+END PROGRAM World-DropItem-FromBlock.
