@@ -0,0 +1,297 @@
+       >>SOURCE FORMAT FREE
+*> --- DailyActivityReport-Run ---
+*> End-of-day batch report, run at day rollover, summarizing per player
+*> the day's activity across the three audit logs this server keeps:
+*> connections.log (session count / span), block-changes.log (blocks
+*> broken/placed), and chat.log (messages sent). Written out as a
+*> fixed-format report file the way a traditional end-of-day COBOL
+*> report would be, instead of operators grepping three raw logs by
+*> hand.
+*>
+*> Connected time is approximated as the span between a player's first
+*> and last connection-log timestamp for the day; this server has no
+*> disconnect/logout log yet, so a player who connects only once in the
+*> day reports zero connected seconds. Chat-messages-sent stays at zero
+*> for everyone until a serverbound player-chat packet handler exists to
+*> populate CHAT-LOG-SENDER-UUID with something other than LOW-VALUES.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. DailyActivityReport-Run.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT CONNECTION-LOG-FILE ASSIGN TO "logs/connections.log"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-FILE-STATUS.
+    SELECT BLOCK-CHANGE-LOG-FILE ASSIGN TO "logs/block-changes.log"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-FILE-STATUS.
+    SELECT CHAT-LOG-FILE ASSIGN TO "logs/chat.log"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-FILE-STATUS.
+    SELECT ACTIVITY-REPORT-FILE ASSIGN TO WS-REPORT-FILE-NAME
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-FILE-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD CONNECTION-LOG-FILE.
+01 CONNECTION-LOG-RECORD       PIC X(128).
+FD BLOCK-CHANGE-LOG-FILE.
+01 BLOCK-CHANGE-LOG-RECORD     PIC X(128).
+FD CHAT-LOG-FILE.
+01 CHAT-LOG-RECORD             PIC X(320).
+FD ACTIVITY-REPORT-FILE.
+01 ACTIVITY-REPORT-RECORD      PIC X(96).
+
+WORKING-STORAGE SECTION.
+    01 WS-FILE-STATUS           PIC X(2).
+    01 WS-NOW                   BINARY-LONG UNSIGNED.
+    01 WS-NOW-DISPLAY           PIC 9(10).
+    01 WS-REPORT-FILE-NAME      PIC X(128).
+    01 WS-ZERO-UUID-HEX         PIC X(32) VALUE ALL "0".
+
+    *> --- connections.log record layout (see ConnectionLog-Append) ---
+    01 WS-CONN-LINE.
+        02 WS-CONN-TIMESTAMP    PIC 9(10).
+        02 FILLER               PIC X.
+        02 WS-CONN-CLIENT       PIC -(9).
+        02 FILLER               PIC X.
+        02 WS-CONN-PLAYER       PIC X(32).
+        02 FILLER               PIC X.
+        02 WS-CONN-USERNAME     PIC X(16).
+        02 FILLER               PIC X.
+        02 WS-CONN-ADDRESS      PIC X(46).
+
+    *> --- block-changes.log record layout (see BlockChangeLog-Append) ---
+    01 WS-CHANGE-LINE.
+        02 WS-CHANGE-TIMESTAMP  PIC 9(10).
+        02 FILLER               PIC X.
+        02 WS-CHANGE-PLAYER     PIC X(32).
+        02 FILLER               PIC X.
+        02 WS-CHANGE-X          PIC -(9).
+        02 FILLER               PIC X.
+        02 WS-CHANGE-Y          PIC -(9).
+        02 FILLER               PIC X.
+        02 WS-CHANGE-Z          PIC -(9).
+        02 FILLER               PIC X.
+        02 WS-CHANGE-OLD-STATE  PIC -(9).
+        02 FILLER               PIC X.
+        02 WS-CHANGE-NEW-STATE  PIC -(9).
+
+    *> --- chat.log record layout (see ChatLog-Append) ---
+    01 WS-CHAT-LINE.
+        02 WS-CHAT-TIMESTAMP    PIC 9(10).
+        02 FILLER               PIC X.
+        02 WS-CHAT-SENDER       PIC X(32).
+        02 FILLER               PIC X.
+        02 WS-CHAT-POSITION     PIC X(16).
+        02 FILLER               PIC X.
+        02 WS-CHAT-TEXT         PIC X(256).
+
+    *> --- per-player accumulator table ---
+    01 WS-STAT-MAX-ENTRIES      BINARY-LONG UNSIGNED VALUE 256.
+    01 WS-STAT-COUNT            BINARY-LONG UNSIGNED VALUE 0.
+    01 WS-STAT-OVERFLOW-WARNED  PIC X(1) VALUE "N".
+    01 WS-STAT-TABLE.
+        02 WS-STAT-ENTRY OCCURS 256 TIMES.
+            03 WS-STAT-UUID-HEX      PIC X(32).
+            03 WS-STAT-USERNAME      PIC X(16).
+            03 WS-STAT-CONN-COUNT    BINARY-LONG UNSIGNED.
+            03 WS-STAT-FIRST-TS      BINARY-LONG UNSIGNED.
+            03 WS-STAT-LAST-TS       BINARY-LONG UNSIGNED.
+            03 WS-STAT-BROKEN-COUNT  BINARY-LONG UNSIGNED.
+            03 WS-STAT-PLACED-COUNT  BINARY-LONG UNSIGNED.
+            03 WS-STAT-TOGGLED-COUNT BINARY-LONG UNSIGNED.
+            03 WS-STAT-CHAT-COUNT    BINARY-LONG UNSIGNED.
+    01 WS-STAT-IDX               BINARY-LONG UNSIGNED.
+    01 WS-LOOKUP-UUID-HEX        PIC X(32).
+    01 WS-LOOKUP-USERNAME        PIC X(16).
+
+    01 WS-REPORT-LINE.
+        02 WS-REPORT-USERNAME    PIC X(16).
+        02 FILLER                PIC X VALUE SPACE.
+        02 WS-REPORT-CONNECTIONS PIC Z(6)9.
+        02 FILLER                PIC X VALUE SPACE.
+        02 WS-REPORT-SECONDS     PIC Z(8)9.
+        02 FILLER                PIC X VALUE SPACE.
+        02 WS-REPORT-BROKEN      PIC Z(6)9.
+        02 FILLER                PIC X VALUE SPACE.
+        02 WS-REPORT-PLACED      PIC Z(6)9.
+        02 FILLER                PIC X VALUE SPACE.
+        02 WS-REPORT-TOGGLED     PIC Z(6)9.
+        02 FILLER                PIC X VALUE SPACE.
+        02 WS-REPORT-CHAT        PIC Z(6)9.
+    01 WS-REPORT-HEADER          PIC X(96) VALUE
+        "USERNAME         CONNECTS     SECONDS  BROKEN  PLACED TOGGLED    CHAT".
+    01 WS-SPAN-SECONDS           BINARY-LONG UNSIGNED.
+    01 WS-START-OF-DAY           BINARY-LONG UNSIGNED.
+
+PROCEDURE DIVISION.
+    CALL "Time-UnixSeconds" USING WS-NOW
+    COMPUTE WS-START-OF-DAY = WS-NOW - FUNCTION MOD(WS-NOW, 86400)
+    MOVE WS-NOW TO WS-NOW-DISPLAY
+    MOVE SPACES TO WS-REPORT-FILE-NAME
+    STRING "reports/activity-" WS-NOW-DISPLAY ".log"
+        DELIMITED BY SIZE INTO WS-REPORT-FILE-NAME
+
+    PERFORM Tally-Connections
+    PERFORM Tally-Block-Changes
+    PERFORM Tally-Chat-Messages
+    PERFORM Write-Report
+
+    GOBACK.
+
+    Tally-Connections.
+        OPEN INPUT CONNECTION-LOG-FILE
+        IF WS-FILE-STATUS = "00"
+            PERFORM UNTIL WS-FILE-STATUS NOT = "00"
+                READ CONNECTION-LOG-FILE INTO WS-CONN-LINE
+                IF WS-FILE-STATUS = "00"
+                        AND WS-CONN-TIMESTAMP >= WS-START-OF-DAY
+                        AND WS-CONN-TIMESTAMP <= WS-NOW
+                    MOVE WS-CONN-PLAYER TO WS-LOOKUP-UUID-HEX
+                    MOVE WS-CONN-USERNAME TO WS-LOOKUP-USERNAME
+                    PERFORM Find-Or-Add-Stat
+                    IF WS-STAT-IDX NOT = 0
+                        ADD 1 TO WS-STAT-CONN-COUNT(WS-STAT-IDX)
+                        IF WS-STAT-FIRST-TS(WS-STAT-IDX) = 0
+                                OR WS-CONN-TIMESTAMP < WS-STAT-FIRST-TS(WS-STAT-IDX)
+                            MOVE WS-CONN-TIMESTAMP TO WS-STAT-FIRST-TS(WS-STAT-IDX)
+                        END-IF
+                        IF WS-CONN-TIMESTAMP > WS-STAT-LAST-TS(WS-STAT-IDX)
+                            MOVE WS-CONN-TIMESTAMP TO WS-STAT-LAST-TS(WS-STAT-IDX)
+                        END-IF
+                    END-IF
+                END-IF
+            END-PERFORM
+            CLOSE CONNECTION-LOG-FILE
+        END-IF.
+
+    Tally-Block-Changes.
+        OPEN INPUT BLOCK-CHANGE-LOG-FILE
+        IF WS-FILE-STATUS = "00"
+            PERFORM UNTIL WS-FILE-STATUS NOT = "00"
+                READ BLOCK-CHANGE-LOG-FILE INTO WS-CHANGE-LINE
+                IF WS-FILE-STATUS = "00"
+                        AND WS-CHANGE-TIMESTAMP >= WS-START-OF-DAY
+                        AND WS-CHANGE-TIMESTAMP <= WS-NOW
+                        AND WS-CHANGE-PLAYER NOT = WS-ZERO-UUID-HEX
+                    MOVE WS-CHANGE-PLAYER TO WS-LOOKUP-UUID-HEX
+                    MOVE SPACES TO WS-LOOKUP-USERNAME
+                    PERFORM Find-Or-Add-Stat
+                    IF WS-STAT-IDX NOT = 0
+                        IF WS-CHANGE-NEW-STATE = 0
+                            ADD 1 TO WS-STAT-BROKEN-COUNT(WS-STAT-IDX)
+                        ELSE
+                            IF WS-CHANGE-OLD-STATE = 0
+                                ADD 1 TO WS-STAT-PLACED-COUNT(WS-STAT-IDX)
+                            ELSE
+                                *> Neither state is air: this is an interact-driven
+                                *> open/close toggle (door/trapdoor/fence-gate),
+                                *> not an actual placement.
+                                ADD 1 TO WS-STAT-TOGGLED-COUNT(WS-STAT-IDX)
+                            END-IF
+                        END-IF
+                    END-IF
+                END-IF
+            END-PERFORM
+            CLOSE BLOCK-CHANGE-LOG-FILE
+        END-IF.
+
+    Tally-Chat-Messages.
+        OPEN INPUT CHAT-LOG-FILE
+        IF WS-FILE-STATUS = "00"
+            PERFORM UNTIL WS-FILE-STATUS NOT = "00"
+                READ CHAT-LOG-FILE INTO WS-CHAT-LINE
+                IF WS-FILE-STATUS = "00"
+                        AND WS-CHAT-TIMESTAMP >= WS-START-OF-DAY
+                        AND WS-CHAT-TIMESTAMP <= WS-NOW
+                        AND WS-CHAT-SENDER NOT = WS-ZERO-UUID-HEX
+                    MOVE WS-CHAT-SENDER TO WS-LOOKUP-UUID-HEX
+                    MOVE SPACES TO WS-LOOKUP-USERNAME
+                    PERFORM Find-Or-Add-Stat
+                    IF WS-STAT-IDX NOT = 0
+                        ADD 1 TO WS-STAT-CHAT-COUNT(WS-STAT-IDX)
+                    END-IF
+                END-IF
+            END-PERFORM
+            CLOSE CHAT-LOG-FILE
+        END-IF.
+
+    *> Linear scan by UUID hex; adds a new accumulator row on miss.
+    *> A later hit with a non-blank username backfills it, since the
+    *> block-change and chat logs don't carry a username of their own.
+    *> WS-STAT-TABLE is a fixed OCCURS, so a miss once WS-STAT-COUNT is
+    *> already at WS-STAT-MAX-ENTRIES is reported and skipped rather than
+    *> written past the end of the table; callers must check WS-STAT-IDX
+    *> NOT = 0 before indexing with it.
+    Find-Or-Add-Stat.
+        MOVE 0 TO WS-STAT-IDX
+        PERFORM VARYING WS-STAT-IDX FROM 1 BY 1
+                UNTIL WS-STAT-IDX > WS-STAT-COUNT
+            IF WS-STAT-UUID-HEX(WS-STAT-IDX) = WS-LOOKUP-UUID-HEX
+                EXIT PERFORM
+            END-IF
+        END-PERFORM
+        IF WS-STAT-IDX > WS-STAT-COUNT
+            IF WS-STAT-COUNT < WS-STAT-MAX-ENTRIES
+                ADD 1 TO WS-STAT-COUNT
+                MOVE WS-STAT-COUNT TO WS-STAT-IDX
+                MOVE WS-LOOKUP-UUID-HEX TO WS-STAT-UUID-HEX(WS-STAT-IDX)
+                MOVE SPACES TO WS-STAT-USERNAME(WS-STAT-IDX)
+                MOVE 0 TO WS-STAT-CONN-COUNT(WS-STAT-IDX)
+                MOVE 0 TO WS-STAT-FIRST-TS(WS-STAT-IDX)
+                MOVE 0 TO WS-STAT-LAST-TS(WS-STAT-IDX)
+                MOVE 0 TO WS-STAT-BROKEN-COUNT(WS-STAT-IDX)
+                MOVE 0 TO WS-STAT-PLACED-COUNT(WS-STAT-IDX)
+                MOVE 0 TO WS-STAT-TOGGLED-COUNT(WS-STAT-IDX)
+                MOVE 0 TO WS-STAT-CHAT-COUNT(WS-STAT-IDX)
+            ELSE
+                IF WS-STAT-OVERFLOW-WARNED NOT = "Y"
+                    DISPLAY "[report] more than " WS-STAT-MAX-ENTRIES
+                        " distinct players today; excess players omitted"
+                    MOVE "Y" TO WS-STAT-OVERFLOW-WARNED
+                END-IF
+                MOVE 0 TO WS-STAT-IDX
+            END-IF
+        END-IF
+        IF WS-STAT-IDX NOT = 0 AND WS-LOOKUP-USERNAME NOT = SPACES
+            MOVE WS-LOOKUP-USERNAME TO WS-STAT-USERNAME(WS-STAT-IDX)
+        END-IF.
+
+    Write-Report.
+        OPEN OUTPUT ACTIVITY-REPORT-FILE
+        IF WS-FILE-STATUS NOT = "00"
+            CALL "SYSTEM" USING "mkdir -p reports"
+            OPEN OUTPUT ACTIVITY-REPORT-FILE
+        END-IF
+        IF WS-FILE-STATUS NOT = "00"
+            DISPLAY "[report] unable to open " FUNCTION TRIM(WS-REPORT-FILE-NAME) ", status=" WS-FILE-STATUS
+            GOBACK
+        END-IF
+        MOVE WS-REPORT-HEADER TO ACTIVITY-REPORT-RECORD
+        WRITE ACTIVITY-REPORT-RECORD
+
+        PERFORM VARYING WS-STAT-IDX FROM 1 BY 1 UNTIL WS-STAT-IDX > WS-STAT-COUNT
+            MOVE 0 TO WS-SPAN-SECONDS
+            IF WS-STAT-CONN-COUNT(WS-STAT-IDX) > 1
+                COMPUTE WS-SPAN-SECONDS =
+                    WS-STAT-LAST-TS(WS-STAT-IDX) - WS-STAT-FIRST-TS(WS-STAT-IDX)
+            END-IF
+
+            MOVE WS-STAT-USERNAME(WS-STAT-IDX) TO WS-REPORT-USERNAME
+            MOVE WS-STAT-CONN-COUNT(WS-STAT-IDX) TO WS-REPORT-CONNECTIONS
+            MOVE WS-SPAN-SECONDS TO WS-REPORT-SECONDS
+            MOVE WS-STAT-BROKEN-COUNT(WS-STAT-IDX) TO WS-REPORT-BROKEN
+            MOVE WS-STAT-PLACED-COUNT(WS-STAT-IDX) TO WS-REPORT-PLACED
+            MOVE WS-STAT-TOGGLED-COUNT(WS-STAT-IDX) TO WS-REPORT-TOGGLED
+            MOVE WS-STAT-CHAT-COUNT(WS-STAT-IDX) TO WS-REPORT-CHAT
+
+            WRITE ACTIVITY-REPORT-RECORD FROM WS-REPORT-LINE
+        END-PERFORM
+
+        CLOSE ACTIVITY-REPORT-FILE
+        DISPLAY "[report] wrote " FUNCTION TRIM(WS-REPORT-FILE-NAME).
+
+END PROGRAM DailyActivityReport-Run.
