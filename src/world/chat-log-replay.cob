@@ -0,0 +1,96 @@
+       >>SOURCE FORMAT FREE
+*> --- ChatLog-ReplayToClient ---
+*> Replays the last LK-COUNT entries from the chat log to LK-CLIENT,
+*> e.g. right after an operator finishes logging in, so they can catch
+*> up on what was announced or said while they were away. Sequential
+*> files can only be read front-to-back, so this reads the whole log
+*> into a fixed-size window of the last WS-WINDOW-MAX lines (oldest
+*> entries falling off the front as new ones arrive) and only then sends
+*> the requested count from that window, in original order.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. ChatLog-ReplayToClient.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT CHAT-LOG-FILE ASSIGN TO "logs/chat.log"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-FILE-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD CHAT-LOG-FILE.
+01 CHAT-LOG-RECORD             PIC X(320).
+
+WORKING-STORAGE SECTION.
+    01 WS-FILE-STATUS           PIC X(2).
+    01 WS-LOG-LINE.
+        02 WS-LOG-TIMESTAMP     PIC 9(10).
+        02 FILLER               PIC X.
+        02 WS-LOG-SENDER        PIC X(32).
+        02 FILLER               PIC X.
+        02 WS-LOG-POSITION      PIC X(16).
+        02 FILLER               PIC X.
+        02 WS-LOG-TEXT          PIC X(256).
+    01 WS-WINDOW-MAX              BINARY-LONG UNSIGNED VALUE 200.
+    01 WS-WINDOW-SIZE             BINARY-LONG UNSIGNED.
+    01 WS-SHIFT-INDEX             BINARY-LONG UNSIGNED.
+    01 WS-WINDOW-ENTRY OCCURS 200 TIMES.
+        02 WS-WINDOW-TEXT          PIC X(256).
+        02 WS-WINDOW-TEXT-LEN      BINARY-LONG UNSIGNED.
+    01 WS-EMIT-COUNT              BINARY-LONG UNSIGNED.
+    01 WS-EMIT-INDEX              BINARY-LONG UNSIGNED.
+    COPY DD-TEXT-COMPONENT REPLACING LEADING ==PREFIX== BY ==REPLAY==.
+
+LINKAGE SECTION.
+    01 LK-CLIENT                  BINARY-LONG UNSIGNED.
+    01 LK-COUNT                   BINARY-LONG UNSIGNED.
+
+PROCEDURE DIVISION USING LK-CLIENT LK-COUNT.
+    MOVE 0 TO WS-WINDOW-SIZE
+
+    OPEN INPUT CHAT-LOG-FILE
+    IF WS-FILE-STATUS NOT = "00"
+        GOBACK
+    END-IF
+
+    PERFORM UNTIL WS-FILE-STATUS NOT = "00"
+        READ CHAT-LOG-FILE INTO WS-LOG-LINE
+        IF WS-FILE-STATUS = "00"
+            IF WS-WINDOW-SIZE < WS-WINDOW-MAX
+                ADD 1 TO WS-WINDOW-SIZE
+            ELSE
+                *> Window is full - drop the oldest entry by shifting
+                *> everything down one slot.
+                PERFORM VARYING WS-SHIFT-INDEX FROM 1 BY 1
+                        UNTIL WS-SHIFT-INDEX >= WS-WINDOW-MAX
+                    MOVE WS-WINDOW-ENTRY(WS-SHIFT-INDEX + 1) TO WS-WINDOW-ENTRY(WS-SHIFT-INDEX)
+                END-PERFORM
+            END-IF
+            MOVE WS-LOG-TEXT TO WS-WINDOW-TEXT(WS-WINDOW-SIZE)
+            MOVE FUNCTION STORED-CHAR-LENGTH(WS-LOG-TEXT) TO WS-WINDOW-TEXT-LEN(WS-WINDOW-SIZE)
+        END-IF
+    END-PERFORM
+    CLOSE CHAT-LOG-FILE
+
+    *> Emit at most LK-COUNT of the most recent lines, oldest first, in
+    *> the order they originally happened.
+    IF LK-COUNT < WS-WINDOW-SIZE
+        MOVE LK-COUNT TO WS-EMIT-COUNT
+    ELSE
+        MOVE WS-WINDOW-SIZE TO WS-EMIT-COUNT
+    END-IF
+
+    COMPUTE WS-EMIT-INDEX = WS-WINDOW-SIZE - WS-EMIT-COUNT + 1
+    PERFORM WS-EMIT-COUNT TIMES
+        MOVE SPACES TO REPLAY-COMPONENT
+        MOVE WS-WINDOW-TEXT(WS-EMIT-INDEX) TO REPLAY-TEXT
+        MOVE WS-WINDOW-TEXT-LEN(WS-EMIT-INDEX) TO REPLAY-TEXT-LEN
+        CALL "SendPacket-SystemChat" USING LK-CLIENT REPLAY-COMPONENT "system"
+
+        ADD 1 TO WS-EMIT-INDEX
+    END-PERFORM
+
+    GOBACK.
+
+END PROGRAM ChatLog-ReplayToClient.
