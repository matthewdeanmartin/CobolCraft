@@ -0,0 +1,69 @@
+       >>SOURCE FORMAT FREE
+*> --- BlockCallbackCache-Save ---
+*> Persists a RegisterBlock-*'s freshly-computed state-ID-to-callback
+*> wiring to a sequential cache file, so the next boot can skip the
+*> Registries-EntryCount/Blocks-GetType scan via BlockCallbackCache-Load.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. BlockCallbackCache-Save.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT BLOCK-CALLBACK-CACHE-FILE ASSIGN TO WS-CACHE-FILE-NAME
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-FILE-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD BLOCK-CALLBACK-CACHE-FILE.
+01 BLOCK-CALLBACK-CACHE-RECORD     PIC X(32).
+
+WORKING-STORAGE SECTION.
+    01 WS-CACHE-FILE-NAME        PIC X(128).
+    01 WS-FILE-STATUS            PIC X(2).
+    01 WS-HEADER-LINE.
+        02 WS-HEADER-VERSION     PIC -(9).
+        02 FILLER                PIC X VALUE SPACE.
+        02 WS-HEADER-COUNT       PIC -(9).
+    01 WS-ENTRY-LINE.
+        02 WS-ENTRY-STATE-ID     PIC -(9).
+        02 FILLER                PIC X VALUE SPACE.
+        02 WS-ENTRY-FAMILY       PIC X(16).
+        02 FILLER                PIC X VALUE SPACE.
+        02 WS-ENTRY-REDSTONE     PIC X(1).
+    01 WS-ENTRY-INDEX            BINARY-LONG UNSIGNED.
+
+LINKAGE SECTION.
+    01 LK-CACHE-FILE-NAME         PIC X(128).
+    COPY DD-BLOCK-CALLBACK-CACHE REPLACING LEADING ==PREFIX== BY ==LK==.
+
+PROCEDURE DIVISION USING LK-CACHE-FILE-NAME LK-CACHE.
+    MOVE LK-CACHE-FILE-NAME TO WS-CACHE-FILE-NAME
+
+    OPEN OUTPUT BLOCK-CALLBACK-CACHE-FILE
+    IF WS-FILE-STATUS NOT = "00"
+        CALL "SYSTEM" USING "mkdir -p cache"
+        OPEN OUTPUT BLOCK-CALLBACK-CACHE-FILE
+    END-IF
+    IF WS-FILE-STATUS NOT = "00"
+        DISPLAY "[block-callback-cache] unable to open " FUNCTION TRIM(WS-CACHE-FILE-NAME) ", status=" WS-FILE-STATUS
+        GOBACK
+    END-IF
+
+    MOVE LK-CACHE-VERSION TO WS-HEADER-VERSION
+    MOVE LK-CACHE-ENTRY-COUNT TO WS-HEADER-COUNT
+    WRITE BLOCK-CALLBACK-CACHE-RECORD FROM WS-HEADER-LINE
+
+    PERFORM VARYING WS-ENTRY-INDEX FROM 1 BY 1
+            UNTIL WS-ENTRY-INDEX > LK-CACHE-ENTRY-COUNT
+        MOVE LK-CACHE-STATE-ID(WS-ENTRY-INDEX) TO WS-ENTRY-STATE-ID
+        MOVE LK-CACHE-BLOCK-FAMILY(WS-ENTRY-INDEX) TO WS-ENTRY-FAMILY
+        MOVE LK-CACHE-REDSTONE-ONLY(WS-ENTRY-INDEX) TO WS-ENTRY-REDSTONE
+        WRITE BLOCK-CALLBACK-CACHE-RECORD FROM WS-ENTRY-LINE
+    END-PERFORM
+
+    CLOSE BLOCK-CALLBACK-CACHE-FILE
+
+    GOBACK.
+
+END PROGRAM BlockCallbackCache-Save.
