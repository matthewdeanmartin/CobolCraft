@@ -0,0 +1,59 @@
+       >>SOURCE FORMAT FREE
+*> --- Whitelist-IsAllowed ---
+*> File-backed whitelist gate consulted by RecvPacket-LoginAcknowledged.
+*> The whitelist is one UUID-hex (and optional username) per line in
+*> config/whitelist.txt; a missing file means whitelist enforcement is
+*> off, so every player is allowed through.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Whitelist-IsAllowed.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT WHITELIST-FILE ASSIGN TO "config/whitelist.txt"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-FILE-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD WHITELIST-FILE.
+01 WHITELIST-RECORD        PIC X(64).
+
+WORKING-STORAGE SECTION.
+    01 WS-FILE-STATUS       PIC X(2).
+    01 WS-UUID-HEX          PIC X(32).
+    01 WS-LINE.
+        02 WS-LINE-UUID-HEX  PIC X(32).
+        02 FILLER            PIC X.
+        02 WS-LINE-USERNAME  PIC X(16).
+
+LINKAGE SECTION.
+    01 LK-PLAYER-UUID        PIC X(16).
+    01 LK-USERNAME           PIC X(16).
+    01 LK-ALLOWED-FLAG       PIC X(1).
+
+PROCEDURE DIVISION USING LK-PLAYER-UUID LK-USERNAME LK-ALLOWED-FLAG.
+    CALL "Util-BytesToHex" USING LK-PLAYER-UUID WS-UUID-HEX
+
+    OPEN INPUT WHITELIST-FILE
+    IF WS-FILE-STATUS NOT = "00"
+        *> No whitelist file on disk: enforcement is off.
+        MOVE "Y" TO LK-ALLOWED-FLAG
+        GOBACK
+    END-IF
+
+    MOVE "N" TO LK-ALLOWED-FLAG
+    PERFORM UNTIL WS-FILE-STATUS NOT = "00"
+        READ WHITELIST-FILE INTO WS-LINE
+        IF WS-FILE-STATUS = "00"
+            IF WS-LINE-UUID-HEX = WS-UUID-HEX
+                    OR WS-LINE-USERNAME = LK-USERNAME
+                MOVE "Y" TO LK-ALLOWED-FLAG
+            END-IF
+        END-IF
+    END-PERFORM
+    CLOSE WHITELIST-FILE
+
+    GOBACK.
+
+END PROGRAM Whitelist-IsAllowed.
